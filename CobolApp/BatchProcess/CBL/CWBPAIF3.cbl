@@ -0,0 +1,791 @@
+       IDENTIFICATION DIVISION.
+      *-----------------------------------------------------------------
+      *
+      * This program is responsible for performing batch processing in
+      * the AIFlix application.
+      * It contains the main logic for processing data in batch mode.
+      *
+      *
+      *-----------------------------------------------------------------
+      * Program Name : AIFlix-Batch-Process
+
+       PROGRAM-ID. CWBPAIF3.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      *-----------------------------------------------------------------
+      * File Control
+
+           SELECT CUSTOMER-FILE    ASSIGN TO CUSTFILE
+               FILE STATUS IS STATUS-CUSTOMER-FILE.
+
+           SELECT WATCH-FILE       ASSIGN TO WATCFILE
+               FILE STATUS IS STATUS-WATCH-FILE.
+
+           SELECT MERGED-FILE      ASSIGN TO MERGFILE
+               FILE STATUS IS STATUS-MERGED-FILE.
+
+           SELECT NOWATCH-FILE     ASSIGN TO NOWATCHF
+               FILE STATUS IS STATUS-NOWATCH-FILE.
+
+           SELECT ORPHAN-FILE      ASSIGN TO ORPHFILE
+               FILE STATUS IS STATUS-ORPHAN-FILE.
+
+           SELECT CUSTOMER-REJECT-FILE ASSIGN TO CUSTREJF
+               FILE STATUS IS STATUS-CUSTOMER-REJECT-FILE.
+
+           SELECT RECON-REPORT-FILE ASSIGN TO RECONRPT
+               FILE STATUS IS STATUS-RECON-REPORT-FILE.
+
+           SELECT LOAD-SUMMARY-FILE ASSIGN TO LOADSUMF
+               FILE STATUS IS STATUS-LOAD-SUMMARY-FILE.
+
+       DATA DIVISION.
+
+      *-----------------------------------------------------------------
+      * File Section
+       FILE SECTION.
+
+       FD  CUSTOMER-FILE
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01  CUSTOMER-RECORD            PIC X(500).
+
+       FD  WATCH-FILE
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01  WATCH-RECORD               PIC X(200).
+
+       FD  MERGED-FILE
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01  MERGED-RECORD              PIC X(700).
+
+       FD  NOWATCH-FILE
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01  NOWATCH-RECORD             PIC X(500).
+
+       FD  ORPHAN-FILE
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01  ORPHAN-RECORD              PIC X(200).
+
+       FD  CUSTOMER-REJECT-FILE
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01  CUSTOMER-REJECT-RECORD     PIC X(500).
+
+       FD  RECON-REPORT-FILE
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01  RECON-REPORT-RECORD        PIC X(80).
+
+       FD  LOAD-SUMMARY-FILE
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01  LOAD-SUMMARY-RECORD        PIC X(36).
+
+      *-----------------------------------------------------------------
+      * Working-Storage Section
+
+       WORKING-STORAGE SECTION.
+
+      * Status
+       01 FILE-STATUS.
+        05 STATUS-CUSTOMER-FILE           PIC XX.
+        05 STATUS-WATCH-FILE              PIC XX.
+        05 STATUS-MERGED-FILE             PIC XX.
+        05 STATUS-NOWATCH-FILE            PIC XX.
+        05 STATUS-ORPHAN-FILE             PIC XX.
+        05 STATUS-CUSTOMER-REJECT-FILE    PIC XX.
+        05 STATUS-RECON-REPORT-FILE       PIC XX.
+        05 STATUS-LOAD-SUMMARY-FILE       PIC XX.
+
+      * End-Of-Files
+       01 End-Of-File-C                  PIC X VALUE 'N'.
+       01 End-Of-File-W                  PIC X VALUE 'N'.
+       01 End-Of-File-M                  PIC X VALUE 'N'.
+       01 End-Of-File-N                  PIC X VALUE 'N'.
+       01 End-Of-File-O                  PIC X VALUE 'N'.
+       01 End-Of-File-R                  PIC X VALUE 'N'.
+
+      * Record Counts
+       01 WS-Record-Counts.
+        05 WS-Count-Customer              PIC 9(9) VALUE ZERO.
+        05 WS-Count-Watch                 PIC 9(9) VALUE ZERO.
+        05 WS-Count-Merged                PIC 9(9) VALUE ZERO.
+        05 WS-Count-Nowatch               PIC 9(9) VALUE ZERO.
+        05 WS-Count-Orphan                PIC 9(9) VALUE ZERO.
+        05 WS-Count-Reject                PIC 9(9) VALUE ZERO.
+
+      * Catalog Load Summary (populated from LOADCATG's LOADSUMF)
+       01 WS-Load-Summary-Row.
+        05 LS-Title-Read-Count            PIC 9(9).
+        05 LS-Loaded-Count                PIC 9(9).
+        05 LS-Error-Count                 PIC 9(9).
+        05 LS-Genre-Overflow-Count        PIC 9(9).
+       01 WS-Count-Title-Read             PIC 9(9) VALUE ZERO.
+       01 WS-Count-Loaded                 PIC 9(9) VALUE ZERO.
+       01 WS-Count-Catalog-Error          PIC 9(9) VALUE ZERO.
+       01 WS-Count-Genre-Overflow         PIC 9(9) VALUE ZERO.
+       01 WS-Count-Loaded-Plus-Error      PIC 9(9) VALUE ZERO.
+
+      * Reconciliation Result
+       01 WS-Recon-Switch                PIC X VALUE 'Y'.
+        88 WS-Recon-Balanced                  VALUE 'Y'.
+        88 WS-Recon-Unbalanced                VALUE 'N'.
+       01 WS-Count-Merged-Plus-Orphan    PIC 9(9) VALUE ZERO.
+
+      * Catalog Reconciliation Result
+       01 WS-Catalog-Recon-Switch        PIC X VALUE 'Y'.
+        88 WS-Catalog-Recon-Balanced          VALUE 'Y'.
+        88 WS-Catalog-Recon-Unbalanced        VALUE 'N'.
+
+      * Working variables
+       01 WS-Working-Variables.
+        05 WS-Current-Date.
+         10 WS-Current-YYYY              PIC 9(4) VALUE ZERO.
+         10 WS-Current-MM                PIC 9(2) VALUE ZERO.
+         10 WS-Current-DD                PIC 9(2) VALUE ZERO.
+         10 WS-Current-HH                PIC 9(2) VALUE ZERO.
+         10 WS-Current-MIN               PIC 9(2) VALUE ZERO.
+         10 WS-Current-SS                PIC 9(2) VALUE ZERO.
+         10 WS-Current-THH               PIC 9(2) VALUE ZERO.
+         10 WS-Current-TT                PIC 9(2) VALUE ZERO.
+
+      * Report record
+       01 WS-Recon-Report-File           PIC X(80).
+
+      * Separation Lines
+       01 Separation-Lines.
+        05 Blank-Line                  PIC X(80) Value SPACES.
+        05 Dash-Line                   PIC X(80) Value ALL '-'.
+
+      * Time-Line
+       01 Time-Line.
+        05 Date-of-Run.
+         10 Date-of-Run-YYYY           PIC 9(4).
+         10 FILLER                     PIC X(1) VALUE '-'.
+         10 Date-of-Run-MM             PIC 9(2).
+         10 FILLER                     PIC X(1) VALUE '-'.
+         10 Date-of-Run-DD             PIC 9(2).
+        05 FILLER                      PIC X(60) Value SPACES.
+        05 Time-of-Run.
+           10 Time-of-Run-HH             PIC 9(2).
+           10 FILLER                     PIC X(1) VALUE ':'.
+           10 Time-of-Run-MIN            PIC 9(2).
+           10 FILLER                     PIC X(1) VALUE ':'.
+           10 Time-of-Run-SS             PIC 9(2).
+
+      * Header-Line
+       01 Header-Line.
+        05 FILLER                 PIC X(24) Value SPACES.
+        05 FILLER                 PIC X(33)
+              Value 'AIFlix Daily Reconciliation'.
+        05 FILLER                 PIC X(23) Value SPACES.
+
+      * Reconciliation Count Lines
+       01 Recon-Customer-Line.
+        05 FILLER                 PIC X(10) Value SPACES.
+        05 FILLER                 PIC X(45)
+              Value 'Total Customer Records : '.
+        05 Recon-Customer-Count   PIC ZZZBZZZBZZ9.
+        05 FILLER                 PIC X(14) Value SPACES.
+       01 Recon-Watch-Line.
+        05 FILLER                 PIC X(10) Value SPACES.
+        05 FILLER                 PIC X(45)
+              Value 'Total Watch Records : '.
+        05 Recon-Watch-Count      PIC ZZZBZZZBZZ9.
+        05 FILLER                 PIC X(14) Value SPACES.
+       01 Recon-Merged-Line.
+        05 FILLER                 PIC X(10) Value SPACES.
+        05 FILLER                 PIC X(45)
+              Value 'Total Merged Records : '.
+        05 Recon-Merged-Count     PIC ZZZBZZZBZZ9.
+        05 FILLER                 PIC X(14) Value SPACES.
+       01 Recon-Nowatch-Line.
+        05 FILLER                 PIC X(10) Value SPACES.
+        05 FILLER                 PIC X(45)
+              Value 'Total Nowatch Records : '.
+        05 Recon-Nowatch-Count    PIC ZZZBZZZBZZ9.
+        05 FILLER                 PIC X(14) Value SPACES.
+       01 Recon-Orphan-Line.
+        05 FILLER                 PIC X(10) Value SPACES.
+        05 FILLER                 PIC X(45)
+              Value 'Total Orphan Records : '.
+        05 Recon-Orphan-Count     PIC ZZZBZZZBZZ9.
+        05 FILLER                 PIC X(14) Value SPACES.
+       01 Recon-Reject-Line.
+        05 FILLER                 PIC X(10) Value SPACES.
+        05 FILLER                 PIC X(45)
+              Value 'Total Customer Reject Records : '.
+        05 Recon-Reject-Count     PIC ZZZBZZZBZZ9.
+        05 FILLER                 PIC X(14) Value SPACES.
+       01 Recon-Check-Line.
+        05 FILLER                 PIC X(10) Value SPACES.
+        05 FILLER                 PIC X(45)
+              Value 'Watch = Merged + Orphan : '.
+        05 Recon-Check-Result     PIC X(11).
+        05 FILLER                 PIC X(14) Value SPACES.
+
+      * Catalog Load Reconciliation Lines
+       01 Recon-Title-Read-Line.
+        05 FILLER                 PIC X(10) Value SPACES.
+        05 FILLER                 PIC X(45)
+              Value 'Total Title Records Read : '.
+        05 Recon-Title-Read-Count PIC ZZZBZZZBZZ9.
+        05 FILLER                 PIC X(14) Value SPACES.
+       01 Recon-Loaded-Line.
+        05 FILLER                 PIC X(10) Value SPACES.
+        05 FILLER                 PIC X(45)
+              Value 'Total Catalog Records Loaded : '.
+        05 Recon-Loaded-Count     PIC ZZZBZZZBZZ9.
+        05 FILLER                 PIC X(14) Value SPACES.
+       01 Recon-Catalog-Error-Line.
+        05 FILLER                 PIC X(10) Value SPACES.
+        05 FILLER                 PIC X(45)
+              Value 'Total Catalog Error Records : '.
+        05 Recon-Catalog-Error-Count PIC ZZZBZZZBZZ9.
+        05 FILLER                 PIC X(14) Value SPACES.
+       01 Recon-Genre-Overflow-Line.
+        05 FILLER                 PIC X(10) Value SPACES.
+        05 FILLER                 PIC X(45)
+              Value 'Total Genre Overflow Records : '.
+        05 Recon-Genre-Overflow-Count PIC ZZZBZZZBZZ9.
+        05 FILLER                 PIC X(14) Value SPACES.
+       01 Recon-Catalog-Check-Line.
+        05 FILLER                 PIC X(10) Value SPACES.
+        05 FILLER                 PIC X(45)
+              Value 'Title Read = Loaded + Error : '.
+        05 Recon-Catalog-Check-Result PIC X(11).
+        05 FILLER                 PIC X(14) Value SPACES.
+
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+      * Principal Process
+      *-----------------------------------------------------------------
+
+       1000-Principal-Process.
+
+           PERFORM 9000-Initialization
+           PERFORM 9100-Open-Files
+           PERFORM 2000-Secondary-Process
+           PERFORM 2700-Read-Load-Summary
+           PERFORM 5000-Reconciliation-Check
+           PERFORM 5010-Catalog-Reconciliation-Check
+           PERFORM 6000-Move-Working-Variables
+           PERFORM 6100-Write-Reconciliation-Report
+           PERFORM 9900-Close-Files
+           PERFORM 9999-Finalize.
+
+      *-----------------------------------------------------------------
+      * Secondary Process
+      *-----------------------------------------------------------------
+
+       2000-Secondary-Process.
+
+           PERFORM 2100-Count-Customer-Records
+           PERFORM 2200-Count-Watch-Records
+           PERFORM 2300-Count-Merged-Records
+           PERFORM 2400-Count-Nowatch-Records
+           PERFORM 2500-Count-Orphan-Records
+           PERFORM 2600-Count-Reject-Records.
+
+      *-----------------------------------------------------------------
+      * Count Customer Records
+      *-----------------------------------------------------------------
+
+       2100-Count-Customer-Records.
+
+           PERFORM 9200-Read-Customer-Record
+             UNTIL End-Of-File-C = 'Y'.
+
+      *-----------------------------------------------------------------
+      * Count Watch Records
+      *-----------------------------------------------------------------
+
+       2200-Count-Watch-Records.
+
+           PERFORM 9210-Read-Watch-Record
+             UNTIL End-Of-File-W = 'Y'.
+
+      *-----------------------------------------------------------------
+      * Count Merged Records
+      *-----------------------------------------------------------------
+
+       2300-Count-Merged-Records.
+
+           PERFORM 9220-Read-Merged-Record
+             UNTIL End-Of-File-M = 'Y'.
+
+      *-----------------------------------------------------------------
+      * Count Nowatch Records
+      *-----------------------------------------------------------------
+
+       2400-Count-Nowatch-Records.
+
+           PERFORM 9230-Read-Nowatch-Record
+             UNTIL End-Of-File-N = 'Y'.
+
+      *-----------------------------------------------------------------
+      * Count Orphan Records
+      *-----------------------------------------------------------------
+
+       2500-Count-Orphan-Records.
+
+           PERFORM 9240-Read-Orphan-Record
+             UNTIL End-Of-File-O = 'Y'.
+
+      *-----------------------------------------------------------------
+      * Count Customer Reject Records
+      *-----------------------------------------------------------------
+
+       2600-Count-Reject-Records.
+
+           PERFORM 9250-Read-Reject-Record
+             UNTIL End-Of-File-R = 'Y'.
+
+      *-----------------------------------------------------------------
+      * Read Load Summary
+      *-----------------------------------------------------------------
+
+       2700-Read-Load-Summary.
+
+           OPEN INPUT LOAD-SUMMARY-FILE
+           IF STATUS-LOAD-SUMMARY-FILE = '00'
+               READ LOAD-SUMMARY-FILE INTO WS-Load-Summary-Row
+                   AT END
+                   MOVE ZERO TO WS-Count-Title-Read
+                   MOVE ZERO TO WS-Count-Loaded
+                   MOVE ZERO TO WS-Count-Catalog-Error
+                   MOVE ZERO TO WS-Count-Genre-Overflow
+               NOT AT END
+                   MOVE LS-Title-Read-Count TO WS-Count-Title-Read
+                   MOVE LS-Loaded-Count TO WS-Count-Loaded
+                   MOVE LS-Error-Count TO WS-Count-Catalog-Error
+                   MOVE LS-Genre-Overflow-Count
+                        TO WS-Count-Genre-Overflow
+               END-READ
+               CLOSE LOAD-SUMMARY-FILE
+           ELSE
+               DISPLAY 'LOADSUMF not found - skipping catalog '
+                       'reconciliation : ' STATUS-LOAD-SUMMARY-FILE
+               MOVE ZERO TO WS-Count-Title-Read
+               MOVE ZERO TO WS-Count-Loaded
+               MOVE ZERO TO WS-Count-Catalog-Error
+               MOVE ZERO TO WS-Count-Genre-Overflow
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Reconciliation Check
+      *-----------------------------------------------------------------
+
+       5000-Reconciliation-Check.
+
+           COMPUTE WS-Count-Merged-Plus-Orphan =
+              WS-Count-Merged + WS-Count-Orphan
+
+           IF WS-Count-Watch = WS-Count-Merged-Plus-Orphan
+               SET WS-Recon-Balanced TO TRUE
+           ELSE
+               SET WS-Recon-Unbalanced TO TRUE
+               DISPLAY 'Reconciliation Unbalanced - Watch : '
+                       WS-Count-Watch ' Merged + Orphan : '
+                       WS-Count-Merged-Plus-Orphan
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Catalog Reconciliation Check
+      *-----------------------------------------------------------------
+
+       5010-Catalog-Reconciliation-Check.
+
+           COMPUTE WS-Count-Loaded-Plus-Error =
+              WS-Count-Loaded + WS-Count-Catalog-Error
+
+           IF WS-Count-Title-Read = WS-Count-Loaded-Plus-Error
+               SET WS-Catalog-Recon-Balanced TO TRUE
+           ELSE
+               SET WS-Catalog-Recon-Unbalanced TO TRUE
+               DISPLAY 'Catalog Reconciliation Unbalanced - '
+                       'Title Read : ' WS-Count-Title-Read
+                       ' Loaded + Error : '
+                       WS-Count-Loaded-Plus-Error
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Move Working Variables
+      *-----------------------------------------------------------------
+
+       6000-Move-Working-Variables.
+
+           MOVE WS-Current-YYYY TO Date-of-Run-YYYY
+           MOVE WS-Current-MM TO Date-of-Run-MM
+           MOVE WS-Current-DD TO Date-of-Run-DD
+
+           MOVE WS-Current-HH TO Time-of-Run-HH
+           MOVE WS-Current-MIN TO Time-of-Run-MIN
+           MOVE WS-Current-SS TO Time-of-Run-SS
+
+           MOVE WS-Count-Customer TO Recon-Customer-Count
+           MOVE WS-Count-Watch TO Recon-Watch-Count
+           MOVE WS-Count-Merged TO Recon-Merged-Count
+           MOVE WS-Count-Nowatch TO Recon-Nowatch-Count
+           MOVE WS-Count-Orphan TO Recon-Orphan-Count
+           MOVE WS-Count-Reject TO Recon-Reject-Count
+
+           IF WS-Recon-Balanced
+               MOVE 'BALANCED' TO Recon-Check-Result
+           ELSE
+               MOVE 'UNBALANCED' TO Recon-Check-Result
+           END-IF
+
+           MOVE WS-Count-Title-Read TO Recon-Title-Read-Count
+           MOVE WS-Count-Loaded TO Recon-Loaded-Count
+           MOVE WS-Count-Catalog-Error TO Recon-Catalog-Error-Count
+           MOVE WS-Count-Genre-Overflow TO Recon-Genre-Overflow-Count
+
+           IF WS-Catalog-Recon-Balanced
+               MOVE 'BALANCED' TO Recon-Catalog-Check-Result
+           ELSE
+               MOVE 'UNBALANCED' TO Recon-Catalog-Check-Result
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Writing Reconciliation Report
+      *-----------------------------------------------------------------
+
+       6100-Write-Reconciliation-Report.
+
+      * Time-Line
+           MOVE Time-Line TO WS-Recon-Report-File
+           PERFORM 9320-Write-Recon-Record
+      * Blank Line
+           MOVE Blank-Line TO WS-Recon-Report-File
+           PERFORM 9320-Write-Recon-Record
+      * Header-Line
+           MOVE Header-Line TO WS-Recon-Report-File
+           PERFORM 9320-Write-Recon-Record
+      * Dash Line
+           MOVE Dash-Line TO WS-Recon-Report-File
+           PERFORM 9320-Write-Recon-Record
+      * Blank Line
+           MOVE Blank-Line TO WS-Recon-Report-File
+           PERFORM 9320-Write-Recon-Record
+      * Customer Line
+           MOVE Recon-Customer-Line TO WS-Recon-Report-File
+           PERFORM 9320-Write-Recon-Record
+      * Watch Line
+           MOVE Recon-Watch-Line TO WS-Recon-Report-File
+           PERFORM 9320-Write-Recon-Record
+      * Merged Line
+           MOVE Recon-Merged-Line TO WS-Recon-Report-File
+           PERFORM 9320-Write-Recon-Record
+      * Nowatch Line
+           MOVE Recon-Nowatch-Line TO WS-Recon-Report-File
+           PERFORM 9320-Write-Recon-Record
+      * Orphan Line
+           MOVE Recon-Orphan-Line TO WS-Recon-Report-File
+           PERFORM 9320-Write-Recon-Record
+      * Reject Line
+           MOVE Recon-Reject-Line TO WS-Recon-Report-File
+           PERFORM 9320-Write-Recon-Record
+      * Blank Line
+           MOVE Blank-Line TO WS-Recon-Report-File
+           PERFORM 9320-Write-Recon-Record
+      * Dash Line
+           MOVE Dash-Line TO WS-Recon-Report-File
+           PERFORM 9320-Write-Recon-Record
+      * Check Line
+           MOVE Recon-Check-Line TO WS-Recon-Report-File
+           PERFORM 9320-Write-Recon-Record
+      * Blank Line
+           MOVE Blank-Line TO WS-Recon-Report-File
+           PERFORM 9320-Write-Recon-Record
+      * Title Read Line
+           MOVE Recon-Title-Read-Line TO WS-Recon-Report-File
+           PERFORM 9320-Write-Recon-Record
+      * Loaded Line
+           MOVE Recon-Loaded-Line TO WS-Recon-Report-File
+           PERFORM 9320-Write-Recon-Record
+      * Catalog Error Line
+           MOVE Recon-Catalog-Error-Line TO WS-Recon-Report-File
+           PERFORM 9320-Write-Recon-Record
+      * Genre Overflow Line
+           MOVE Recon-Genre-Overflow-Line TO WS-Recon-Report-File
+           PERFORM 9320-Write-Recon-Record
+      * Blank Line
+           MOVE Blank-Line TO WS-Recon-Report-File
+           PERFORM 9320-Write-Recon-Record
+      * Dash Line
+           MOVE Dash-Line TO WS-Recon-Report-File
+           PERFORM 9320-Write-Recon-Record
+      * Catalog Check Line
+           MOVE Recon-Catalog-Check-Line TO WS-Recon-Report-File
+           PERFORM 9320-Write-Recon-Record.
+
+      *-----------------------------------------------------------------
+      * Initialization
+      *-----------------------------------------------------------------
+
+       9000-Initialization.
+
+           MOVE SPACES TO WS-Recon-Report-File
+           PERFORM 5500-Datetime-Retrieval.
+
+      *-----------------------------------------------------------------
+      * Date and Time Retrieval
+      *-----------------------------------------------------------------
+
+       5500-Datetime-Retrieval.
+
+           MOVE FUNCTION CURRENT-DATE TO WS-Current-Date
+           .
+
+      *-----------------------------------------------------------------
+      * Open Files
+      *-----------------------------------------------------------------
+
+       9100-Open-Files.
+
+           OPEN INPUT CUSTOMER-FILE
+           IF STATUS-CUSTOMER-FILE NOT = '00'
+               DISPLAY 'Error while opening CUSTOMER-FILE - FS : '
+                          STATUS-CUSTOMER-FILE
+           END-IF
+
+           OPEN INPUT WATCH-FILE
+           IF STATUS-WATCH-FILE NOT = '00'
+               DISPLAY 'Error while opening WATCH-FILE - FS : '
+                          STATUS-WATCH-FILE
+           END-IF
+
+           OPEN INPUT MERGED-FILE
+           IF STATUS-MERGED-FILE NOT = '00'
+               DISPLAY 'Error while opening MERGED-FILE - FS : '
+                          STATUS-MERGED-FILE
+           END-IF
+
+           OPEN INPUT NOWATCH-FILE
+           IF STATUS-NOWATCH-FILE NOT = '00'
+               DISPLAY 'Error while opening NOWATCH-FILE - FS : '
+                          STATUS-NOWATCH-FILE
+           END-IF
+
+           OPEN INPUT ORPHAN-FILE
+           IF STATUS-ORPHAN-FILE NOT = '00'
+               DISPLAY 'Error while opening ORPHAN-FILE - FS : '
+                          STATUS-ORPHAN-FILE
+           END-IF
+
+           OPEN INPUT CUSTOMER-REJECT-FILE
+           IF STATUS-CUSTOMER-REJECT-FILE NOT = '00'
+               DISPLAY 'Error while opening REJECT-FILE - FS : '
+                          STATUS-CUSTOMER-REJECT-FILE
+           END-IF
+
+           OPEN OUTPUT RECON-REPORT-FILE
+           IF STATUS-RECON-REPORT-FILE NOT = '00'
+               DISPLAY 'Error while opening RECONRPT - FS : '
+                          STATUS-RECON-REPORT-FILE
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Read Customer Record
+      *-----------------------------------------------------------------
+
+       9200-Read-Customer-Record.
+
+           IF End-Of-File-C = 'N'
+               READ CUSTOMER-FILE
+                   AT END MOVE 'Y' TO End-Of-File-C
+                   MOVE HIGH-VALUES TO CUSTOMER-RECORD
+               END-READ
+               IF CUSTOMER-RECORD NOT = HIGH-VALUES
+                   ADD 1 TO WS-Count-Customer
+               END-IF
+               IF STATUS-CUSTOMER-FILE NOT = '00' AND '10'
+                   DISPLAY 'Error while reading Customer-File - FS : '
+                              STATUS-CUSTOMER-FILE
+               END-IF
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Read Watch Record
+      *-----------------------------------------------------------------
+
+       9210-Read-Watch-Record.
+
+           IF End-Of-File-W = 'N'
+               READ WATCH-FILE
+                   AT END MOVE 'Y' TO End-Of-File-W
+                   MOVE HIGH-VALUES TO WATCH-RECORD
+               END-READ
+               IF WATCH-RECORD NOT = HIGH-VALUES
+                   ADD 1 TO WS-Count-Watch
+               END-IF
+               IF STATUS-WATCH-FILE NOT = '00' AND '10'
+                   DISPLAY 'Error while reading Watch-File - FS : '
+                              STATUS-WATCH-FILE
+               END-IF
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Read Merged Record
+      *-----------------------------------------------------------------
+
+       9220-Read-Merged-Record.
+
+           IF End-Of-File-M = 'N'
+               READ MERGED-FILE
+                   AT END MOVE 'Y' TO End-Of-File-M
+                   MOVE HIGH-VALUES TO MERGED-RECORD
+               END-READ
+               IF MERGED-RECORD NOT = HIGH-VALUES
+                   ADD 1 TO WS-Count-Merged
+               END-IF
+               IF STATUS-MERGED-FILE NOT = '00' AND '10'
+                   DISPLAY 'Error while reading Merged-File - FS : '
+                              STATUS-MERGED-FILE
+               END-IF
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Read Nowatch Record
+      *-----------------------------------------------------------------
+
+       9230-Read-Nowatch-Record.
+
+           IF End-Of-File-N = 'N'
+               READ NOWATCH-FILE
+                   AT END MOVE 'Y' TO End-Of-File-N
+                   MOVE HIGH-VALUES TO NOWATCH-RECORD
+               END-READ
+               IF NOWATCH-RECORD NOT = HIGH-VALUES
+                   ADD 1 TO WS-Count-Nowatch
+               END-IF
+               IF STATUS-NOWATCH-FILE NOT = '00' AND '10'
+                   DISPLAY 'Error while reading Nowatch-File - FS : '
+                              STATUS-NOWATCH-FILE
+               END-IF
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Read Orphan Record
+      *-----------------------------------------------------------------
+
+       9240-Read-Orphan-Record.
+
+           IF End-Of-File-O = 'N'
+               READ ORPHAN-FILE
+                   AT END MOVE 'Y' TO End-Of-File-O
+                   MOVE HIGH-VALUES TO ORPHAN-RECORD
+               END-READ
+               IF ORPHAN-RECORD NOT = HIGH-VALUES
+                   ADD 1 TO WS-Count-Orphan
+               END-IF
+               IF STATUS-ORPHAN-FILE NOT = '00' AND '10'
+                   DISPLAY 'Error while reading Orphan-File - FS : '
+                              STATUS-ORPHAN-FILE
+               END-IF
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Read Customer Reject Record
+      *-----------------------------------------------------------------
+
+       9250-Read-Reject-Record.
+
+           IF End-Of-File-R = 'N'
+               READ CUSTOMER-REJECT-FILE
+                   AT END MOVE 'Y' TO End-Of-File-R
+                   MOVE HIGH-VALUES TO CUSTOMER-REJECT-RECORD
+               END-READ
+               IF CUSTOMER-REJECT-RECORD NOT = HIGH-VALUES
+                   ADD 1 TO WS-Count-Reject
+               END-IF
+               IF STATUS-CUSTOMER-REJECT-FILE NOT = '00' AND '10'
+                   DISPLAY 'Error while reading Reject-File - FS : '
+                              STATUS-CUSTOMER-REJECT-FILE
+               END-IF
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Write Reconciliation Record
+      *-----------------------------------------------------------------
+
+        9320-Write-Recon-Record.
+
+           WRITE RECON-REPORT-RECORD FROM WS-Recon-Report-File
+           IF STATUS-RECON-REPORT-FILE NOT = '00'
+               DISPLAY 'Error while writing to RECONRPT - FS : '
+                          STATUS-RECON-REPORT-FILE
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Close Files
+      *-----------------------------------------------------------------
+
+       9900-Close-Files.
+
+           CLOSE CUSTOMER-FILE
+           IF STATUS-CUSTOMER-FILE NOT = '00'
+               DISPLAY 'Error while closing CUSTOMER-FILE - FS : '
+                          STATUS-CUSTOMER-FILE
+           END-IF
+
+           CLOSE WATCH-FILE
+           IF STATUS-WATCH-FILE NOT = '00'
+               DISPLAY 'Error while closing WATCH-FILE - FS : '
+                          STATUS-WATCH-FILE
+           END-IF
+
+           CLOSE MERGED-FILE
+           IF STATUS-MERGED-FILE NOT = '00'
+               DISPLAY 'Error while closing MERGED-FILE - FS : '
+                          STATUS-MERGED-FILE
+           END-IF
+
+           CLOSE NOWATCH-FILE
+           IF STATUS-NOWATCH-FILE NOT = '00'
+               DISPLAY 'Error while closing NOWATCH-FILE - FS : '
+                          STATUS-NOWATCH-FILE
+           END-IF
+
+           CLOSE ORPHAN-FILE
+           IF STATUS-ORPHAN-FILE NOT = '00'
+               DISPLAY 'Error while closing ORPHAN-FILE - FS : '
+                          STATUS-ORPHAN-FILE
+           END-IF
+
+           CLOSE CUSTOMER-REJECT-FILE
+           IF STATUS-CUSTOMER-REJECT-FILE NOT = '00'
+               DISPLAY 'Error while closing REJECT-FILE - FS : '
+                          STATUS-CUSTOMER-REJECT-FILE
+           END-IF
+
+           CLOSE RECON-REPORT-FILE
+           IF STATUS-RECON-REPORT-FILE NOT = '00'
+               DISPLAY 'Error while closing RECONRPT - FS : '
+                          STATUS-RECON-REPORT-FILE
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Finalize
+      *-----------------------------------------------------------------
+
+       9999-Finalize.
+
+      * End of Program
+              STOP RUN.
