@@ -0,0 +1,349 @@
+       IDENTIFICATION DIVISION.
+      *-----------------------------------------------------------------
+      *
+      * This program is responsible for performing batch processing in
+      * the AIFlix application.
+      * It contains the main logic for processing data in batch mode.
+      *
+      *
+      *-----------------------------------------------------------------
+      * Program Name : AIFlix-Batch-Process
+
+       PROGRAM-ID. CWBPAIF4.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      *-----------------------------------------------------------------
+      * File Control
+
+           SELECT MERGED-FILE      ASSIGN TO MERGFILE
+               FILE STATUS IS STATUS-MERGED-FILE.
+
+           SELECT TITLE-FILE       ASSIGN TO TITLFILE
+               FILE STATUS IS STATUS-TITLE-FILE.
+
+           SELECT VIEWHIST-FILE    ASSIGN TO VIEWHIST
+               FILE STATUS IS STATUS-VIEWHIST-FILE.
+
+       DATA DIVISION.
+
+      *-----------------------------------------------------------------
+      * File Section
+       FILE SECTION.
+
+       FD  MERGED-FILE
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01  MERGED-RECORD              PIC X(700).
+
+       FD  TITLE-FILE
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01  TITLE-RECORD               PIC X(500).
+
+       FD  VIEWHIST-FILE
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01  VIEWHIST-RECORD            PIC X(200).
+
+      *-----------------------------------------------------------------
+      * Working-Storage Section
+
+       WORKING-STORAGE SECTION.
+
+      * Merged-File
+       01 WS-Merged-File.
+        05 accountNumber               PIC X(10).
+        05 firstName                   PIC X(15).
+        05 lastName                    PIC X(15).
+        05 gender                      PIC X(10).
+        05 birthDate                   PIC X(10).
+        05 subscriptionDate            PIC X(10).
+        05 emailAddress                PIC X(40).
+        05 subscriptionProgram         PIC X(10).
+        05 FILLER                      PIC X(380).
+        05 contentId                   PIC X(10).
+        05 watchPercent                PIC X(5).
+        05 startTime                   PIC X(10).
+        05 mediaType                   PIC X(5).
+        05 FILLER                      PIC X(160).
+        05 subscriberStatus            PIC X(10).
+
+      * Title-File
+       01 WS-Title-File.
+        05 contentId                   PIC X(10).
+        05 titleType                   PIC X(15).
+        05 primaryTitle                PIC X(100).
+        05 originalTitle               PIC X(100).
+        05 isAdult                     PIC X(5).
+        05 startYear                   PIC 9(4).
+        05 FILLER                      PIC X(1).
+        05 endYear                     PIC 9(4).
+        05 FILLER                      PIC X(1).
+        05 runtimeMinutes              PIC X(5).
+        05 genres                      PIC X(35).
+        05 FILLER                      PIC X(220).
+
+      * Title Lookup Table
+      * MERGED-FILE is produced by CWBPAIF1 in accountNumber order, not
+      * contentId order (contentId values bounce around arbitrarily both
+      * within and across customer blocks), so a co-iterating merge-join
+      * against TITLE-FILE by contentId would misalign the two streams.
+      * TITLE-FILE is loaded into this table once instead (same table
+      * + linear SEARCH idiom as WS-Customer-Stat-Table/WS-Title-Stat-
+      * Table in CWBPAIF2), and every merged record looks up its title
+      * in the table regardless of what order it arrives in.
+       01 WS-Title-Lookup-Table.
+        05 WS-TLT-Count                  PIC 9(5) VALUE ZERO.
+        05 WS-TLT-Entry OCCURS 0 TO 99999 TIMES
+              DEPENDING ON WS-TLT-Count
+              INDEXED BY WS-TLT-Idx.
+         10 WS-TLT-Content-Id            PIC X(10).
+         10 WS-TLT-Primary-Title         PIC X(100).
+         10 WS-TLT-Genres                PIC X(35).
+
+       01 WS-TLT-Found-Switch            PIC X VALUE 'N'.
+        88 WS-TLT-Found                       VALUE 'Y'.
+        88 WS-TLT-Not-Found                   VALUE 'N'.
+
+      * View-History-File
+      * One row per watch event, keyed by accountNumber, resolving
+      * contentId against TITLE-FILE so the extract is readable without
+      * having to cross-reference the title catalog by hand.
+       01 WS-View-Hist-File.
+        05 VH-Account-Number           PIC X(10).
+        05 VH-Content-Id               PIC X(10).
+        05 VH-Primary-Title            PIC X(100).
+        05 VH-Genres                   PIC X(35).
+        05 VH-Start-Time               PIC X(10).
+        05 VH-Watch-Percent            PIC X(5).
+        05 VH-Media-Type               PIC X(5).
+        05 FILLER                      PIC X(25).
+
+      * Status
+       01 FILE-STATUS.
+        05 STATUS-MERGED-FILE             PIC XX.
+        05 STATUS-TITLE-FILE              PIC XX.
+        05 STATUS-VIEWHIST-FILE           PIC XX.
+
+      * End-Of-Files
+       01 End-Of-File-M                  PIC X VALUE 'N'.
+       01 End-Of-File-T                  PIC X VALUE 'N'.
+
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+      * Principal Process
+      *-----------------------------------------------------------------
+
+       1000-Principal-Process.
+
+           PERFORM 9000-Initialization
+           PERFORM 9100-Open-Files
+           PERFORM 9205-Load-Title-Table
+           PERFORM 2000-Secondary-Process
+           PERFORM 9900-Close-Files
+           PERFORM 9999-Finalize.
+
+      *-----------------------------------------------------------------
+      * Secondary Process
+      *-----------------------------------------------------------------
+
+       2000-Secondary-Process.
+
+      * First Read
+           PERFORM 9200-Read-Merged-Record
+
+      * Process Records
+           PERFORM 2100-Process-Record
+             UNTIL End-Of-File-M = 'Y'.
+
+      *-----------------------------------------------------------------
+      * Process Record
+      *-----------------------------------------------------------------
+
+       2100-Process-Record.
+
+           IF WS-Merged-File NOT = HIGH-VALUES
+               PERFORM 5000-Lookup-Title
+               IF WS-TLT-Found
+                   PERFORM 3000-Write-View-History-Record
+               ELSE
+                   DISPLAY 'No Title Found for Watch Record : '
+                           accountNumber of WS-Merged-File
+                           ' - ' contentId of WS-Merged-File
+               END-IF
+           END-IF
+
+           PERFORM 9200-Read-Merged-Record.
+
+      *-----------------------------------------------------------------
+      * Lookup Title
+      *-----------------------------------------------------------------
+
+       5000-Lookup-Title.
+
+           SET WS-TLT-Not-Found TO TRUE
+           IF WS-TLT-Count > 0
+              SET WS-TLT-Idx TO 1
+              SEARCH WS-TLT-Entry VARYING WS-TLT-Idx
+                 AT END CONTINUE
+                 WHEN WS-TLT-Content-Id (WS-TLT-Idx) =
+                      contentId of WS-Merged-File
+                      SET WS-TLT-Found TO TRUE
+              END-SEARCH
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Write View History Record
+      *-----------------------------------------------------------------
+
+       3000-Write-View-History-Record.
+
+           MOVE SPACES TO WS-View-Hist-File
+           MOVE accountNumber of WS-Merged-File TO VH-Account-Number
+           MOVE contentId of WS-Merged-File TO VH-Content-Id
+           MOVE WS-TLT-Primary-Title (WS-TLT-Idx) TO VH-Primary-Title
+           MOVE WS-TLT-Genres (WS-TLT-Idx) TO VH-Genres
+           MOVE startTime of WS-Merged-File TO VH-Start-Time
+           MOVE watchPercent of WS-Merged-File TO VH-Watch-Percent
+           MOVE mediaType of WS-Merged-File TO VH-Media-Type
+           PERFORM 9320-Write-Viewhist-Record.
+
+      *-----------------------------------------------------------------
+      * Initialization
+      *-----------------------------------------------------------------
+
+       9000-Initialization.
+
+           MOVE SPACES TO WS-View-Hist-File.
+
+      *-----------------------------------------------------------------
+      * Open Files
+      *-----------------------------------------------------------------
+
+       9100-Open-Files.
+
+           OPEN INPUT MERGED-FILE
+           IF STATUS-MERGED-FILE NOT = '00'
+               DISPLAY 'Error while opening MERGED-FILE - FS : '
+                          STATUS-MERGED-FILE
+           END-IF
+
+           OPEN OUTPUT VIEWHIST-FILE
+           IF STATUS-VIEWHIST-FILE NOT = '00'
+               DISPLAY 'Error while opening VIEWHIST - FS : '
+                          STATUS-VIEWHIST-FILE
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Load Title Table
+      *-----------------------------------------------------------------
+
+       9205-Load-Title-Table.
+
+           OPEN INPUT TITLE-FILE
+           IF STATUS-TITLE-FILE = '00'
+               PERFORM 9210-Read-Title-Record
+               PERFORM UNTIL End-Of-File-T = 'Y'
+                   IF WS-Title-File NOT = HIGH-VALUES
+                       IF WS-TLT-Count < 99999
+                           ADD 1 TO WS-TLT-Count
+                           MOVE contentId of WS-Title-File
+                                TO WS-TLT-Content-Id (WS-TLT-Count)
+                           MOVE primaryTitle of WS-Title-File
+                                TO WS-TLT-Primary-Title (WS-TLT-Count)
+                           MOVE genres of WS-Title-File
+                                TO WS-TLT-Genres (WS-TLT-Count)
+                       ELSE
+                           DISPLAY 'Title Lookup table full - '
+                                   'skipping : '
+                                   contentId of WS-Title-File
+                       END-IF
+                   END-IF
+                   PERFORM 9210-Read-Title-Record
+               END-PERFORM
+               CLOSE TITLE-FILE
+           ELSE
+               DISPLAY 'Error while opening TITLE-FILE - FS : '
+                          STATUS-TITLE-FILE
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Read Merged Record
+      *-----------------------------------------------------------------
+
+       9200-Read-Merged-Record.
+
+           IF End-Of-File-M = 'N'
+               READ MERGED-FILE
+                   AT END MOVE 'Y' TO End-Of-File-M
+                   MOVE HIGH-VALUES TO MERGED-RECORD
+               END-READ
+               MOVE MERGED-RECORD TO WS-Merged-File
+               IF STATUS-MERGED-FILE NOT = '00' AND '10'
+                   DISPLAY 'Error while reading Merged-File - FS : '
+                              STATUS-MERGED-FILE
+               END-IF
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Read Title Record
+      *-----------------------------------------------------------------
+
+       9210-Read-Title-Record.
+
+           IF End-Of-File-T = 'N'
+               READ TITLE-FILE
+                   AT END MOVE 'Y' TO End-Of-File-T
+                   MOVE HIGH-VALUES TO TITLE-RECORD
+               END-READ
+               MOVE TITLE-RECORD TO WS-Title-File
+               IF STATUS-TITLE-FILE NOT = '00' AND '10'
+                   DISPLAY 'Error while reading Title-File - FS : '
+                              STATUS-TITLE-FILE
+               END-IF
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Write Viewhist Record
+      *-----------------------------------------------------------------
+
+        9320-Write-Viewhist-Record.
+
+           WRITE VIEWHIST-RECORD FROM WS-View-Hist-File
+           IF STATUS-VIEWHIST-FILE NOT = '00'
+               DISPLAY 'Error while writing to VIEWHIST - FS : '
+                          STATUS-VIEWHIST-FILE
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Close Files
+      *-----------------------------------------------------------------
+
+       9900-Close-Files.
+
+           CLOSE MERGED-FILE
+           IF STATUS-MERGED-FILE NOT = '00'
+               DISPLAY 'Error while closing MERGED-FILE - FS : '
+                          STATUS-MERGED-FILE
+           END-IF
+
+           CLOSE VIEWHIST-FILE
+           IF STATUS-VIEWHIST-FILE NOT = '00'
+               DISPLAY 'Error while closing VIEWHIST - FS : '
+                          STATUS-VIEWHIST-FILE
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Finalize
+      *-----------------------------------------------------------------
+
+       9999-Finalize.
+
+      * End of Program
+              STOP RUN.
