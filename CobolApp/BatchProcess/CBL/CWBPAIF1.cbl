@@ -26,7 +26,19 @@
 
            SELECT MERGED-FILE      ASSIGN TO MERGFILE
                FILE STATUS IS STATUS-MERGED-FILE.
-               
+
+           SELECT NOWATCH-FILE     ASSIGN TO NOWATCHF
+               FILE STATUS IS STATUS-NOWATCH-FILE.
+
+           SELECT ORPHAN-FILE      ASSIGN TO ORPHFILE
+               FILE STATUS IS STATUS-ORPHAN-FILE.
+
+           SELECT CUSTOMER-REJECT-FILE ASSIGN TO CUSTREJF
+               FILE STATUS IS STATUS-CUSTOMER-REJECT-FILE.
+
+           SELECT LASTSEEN-FILE    ASSIGN TO LSEENFLE
+               FILE STATUS IS STATUS-LASTSEEN-FILE.
+
        DATA DIVISION.
 
       *-----------------------------------------------------------------
@@ -51,6 +63,30 @@
            RECORDING MODE IS F.
        01  MERGED-RECORD              PIC X(700).
 
+       FD  NOWATCH-FILE
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01  NOWATCH-RECORD             PIC X(500).
+
+       FD  ORPHAN-FILE
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01  ORPHAN-RECORD              PIC X(200).
+
+       FD  CUSTOMER-REJECT-FILE
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01  CUSTOMER-REJECT-RECORD     PIC X(500).
+
+       FD  LASTSEEN-FILE
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01  LASTSEEN-RECORD            PIC X(20).
+
       *-----------------------------------------------------------------
       * Working-Storage Section
 
@@ -66,7 +102,8 @@
         05 subscriptionDate           PIC X(10).
         05 emailAddress               PIC X(40).
         05 subscriptionProgram        PIC X(10).
-        05 FILLER                     PIC X(380).
+        05 FILLER                     PIC X(370).
+        05 subscriberStatus           PIC X(10).
 
       * Watch-File
        01 WS-Watch-File.
@@ -92,23 +129,76 @@
         05 watchPercent               PIC X(5).
         05 startTime                  PIC X(10).
         05 mediaType                  PIC X(5).
-        05 FILLER                     PIC X(170).
+        05 FILLER                     PIC X(160).
+        05 subscriberStatus           PIC X(10).
            
-      * Reporting 
+      * Last-Seen (churn grace-period) Row
+       01 WS-Last-Seen-Row.
+        05 LS-Account-Number          PIC X(10).
+        05 LS-Inactive-Days           PIC 9(3).
+        05 FILLER                     PIC X(7).
+
+      * Reporting
        01 Reporting-Line              PIC X(80) Value SPACES.
-      
+
       * Status
         01 FILE-STATUS.
-           05 STATUS-CUSTOMER-FILE           PIC XX.  
-           05 STATUS-WATCH-FILE              PIC XX.  
-           05 STATUS-MERGED-FILE             PIC XX.  
+           05 STATUS-CUSTOMER-FILE           PIC XX.
+           05 STATUS-WATCH-FILE              PIC XX.
+           05 STATUS-MERGED-FILE             PIC XX.
+           05 STATUS-NOWATCH-FILE            PIC XX.
+           05 STATUS-ORPHAN-FILE             PIC XX.
+           05 STATUS-CUSTOMER-REJECT-FILE    PIC XX.
+           05 STATUS-LASTSEEN-FILE           PIC XX.
 
 
       * End-Of-Files
        01 End-Of-File-C                      PIC X VALUE 'N'.
        01 End-Of-File-W                      PIC X VALUE 'N'.
 
-      * Ecran 
+      * Customer Record Validation
+       01 WS-Customer-Valid-Switch           PIC X VALUE 'Y'.
+        88 WS-Customer-Valid                      VALUE 'Y'.
+        88 WS-Customer-Invalid                    VALUE 'N'.
+
+      * Customer Activity Switch (per-customer, reset each 2100 call)
+       01 WS-Customer-Activity-Switch        PIC X VALUE 'N'.
+        88 WS-Customer-Had-Activity               VALUE 'Y'.
+        88 WS-Customer-No-Activity                VALUE 'N'.
+
+      * Last-Seen Tables - hold each customer's consecutive
+      * no-activity day count across runs, so a customer who simply
+      * did not stream anything on the date this batch happens to run
+      * is not immediately mislabeled CHURNED. WS-Old-Last-Seen-Table
+      * is this run's starting point, loaded once by
+      * 9400-Read-Last-Seen-Table before customer processing begins.
+      * WS-New-Last-Seen-Table is built one entry per customer as
+      * 2100-Process-Record works through CUSTOMER-FILE (already in
+      * ascending accountNumber order) and is written back out by
+      * 9410-Write-Last-Seen-Table at end of run, becoming next run's
+      * starting point. WS-OLST-Idx advances in lockstep with the
+      * ascending customer stream instead of a fresh search per
+      * customer, since both streams are sorted the same way.
+       01 WS-Old-Last-Seen-Table.
+        05 WS-OLST-Count              PIC 9(5) VALUE ZERO.
+        05 WS-OLST-Entry OCCURS 0 TO 99999 TIMES
+              DEPENDING ON WS-OLST-Count.
+           10 WS-OLST-Account-Number  PIC X(10).
+           10 WS-OLST-Inactive-Days   PIC 9(3).
+       01 WS-OLST-Idx                 PIC 9(5) VALUE 1.
+
+       01 WS-New-Last-Seen-Table.
+        05 WS-NLST-Count              PIC 9(5) VALUE ZERO.
+        05 WS-NLST-Entry OCCURS 0 TO 99999 TIMES
+              DEPENDING ON WS-NLST-Count.
+           10 WS-NLST-Account-Number  PIC X(10).
+           10 WS-NLST-Inactive-Days   PIC 9(3).
+       01 WS-NLST-Idx                 PIC 9(5) VALUE 1.
+
+       01 WS-Prior-Inactive-Days      PIC 9(3) VALUE ZERO.
+       01 WS-Churn-Threshold-Days     PIC 9(3) VALUE 30.
+
+      * Ecran
        01 Reporting-Data                    PIC X(80).
        
        
@@ -120,9 +210,11 @@
        1000-Principal-Process.
 
            PERFORM 9000-Initialization
+           PERFORM 9400-Read-Last-Seen-Table
            PERFORM 9100-Open-Files
            PERFORM 2000-Secondary-Process
            PERFORM 9900-Close-Files
+           PERFORM 9410-Write-Last-Seen-Table
            PERFORM 9999-Finalize.
       
       *-----------------------------------------------------------------
@@ -143,32 +235,43 @@
       *-----------------------------------------------------------------
 
        2100-Process-Record.
-           
+
+           MOVE 'N' TO WS-Customer-Activity-Switch
            PERFORM 9200-Process-Customer-Record
            PERFORM 2200-Process-Merged-Record
              UNTIL End-Of-File-C = 'Y' AND End-Of-File-W = 'Y'
-             OR accountNumber of WS-Customer-File 
-             < accountNumber of WS-Watch-File .
-             
+             OR accountNumber of WS-Customer-File
+             < accountNumber of WS-Watch-File.
+
+           IF WS-Customer-File NOT = HIGH-VALUES
+               PERFORM 9230-Update-Last-Seen
+           END-IF.
+
+           IF accountNumber of WS-Customer-File <
+              accountNumber of WS-Watch-File
+              AND WS-Customer-File NOT = HIGH-VALUES
+              PERFORM 3100-Unmatched-Customer-Record
+           END-IF.
+
       *-----------------------------------------------------------------
       * Process Merged Record
       *-----------------------------------------------------------------
 
        2200-Process-Merged-Record.
 
-           IF accountNumber of WS-Customer-File < 
-               accountNumber of WS-Watch-File
-              PERFORM 3100-Unmatched-Customer-Record
-           END-IF.
-
-           IF accountNumber of WS-Customer-File  = 
-              accountNumber of WS-Watch-File 
-             PERFORM 3000-Retrieve-Data
+           IF accountNumber of WS-Customer-File  =
+              accountNumber of WS-Watch-File
+             IF WS-Customer-Valid
+                PERFORM 3000-Retrieve-Data
+             ELSE
+                PERFORM 3200-Orphan-Watch-Record
+             END-IF
              PERFORM 9210-Process-Watch-Record
            END-IF.
            
-           IF accountNumber of WS-Customer-File > 
+           IF accountNumber of WS-Customer-File >
               accountNumber of WS-Watch-File
+             PERFORM 3200-Orphan-Watch-Record
              PERFORM 9210-Process-Watch-Record
            END-IF.
       *-----------------------------------------------------------------
@@ -201,8 +304,11 @@
                TO watchPercent of WS-Merged-File
            MOVE startTime of WS-Watch-File 
                TO startTime of WS-Merged-File
-           MOVE mediaType of WS-Watch-File 
+           MOVE mediaType of WS-Watch-File
                TO mediaType of WS-Merged-File
+           MOVE 'ACTIVE' TO subscriberStatus of WS-Merged-File
+
+           SET WS-Customer-Had-Activity TO TRUE
 
            PERFORM 9300-Write-Merged-Record.
 
@@ -210,10 +316,21 @@
       * Unmatched Customer Record
       *-----------------------------------------------------------------
 
-       3100-Unmatched-Customer-Record.    
+       3100-Unmatched-Customer-Record.
+
+           DISPLAY 'Unmatched Customer Record : '
+                   accountNumber of WS-Customer-File
+           PERFORM 9310-Write-Nowatch-Record.
+
+      *-----------------------------------------------------------------
+      * Orphan Watch Record
+      *-----------------------------------------------------------------
+
+       3200-Orphan-Watch-Record.
 
-           DISPLAY 'Unmatched Customer Record : ' 
-                   accountNumber of WS-Customer-File.
+           DISPLAY 'Orphan Watch Record : '
+                   accountNumber of WS-Watch-File
+           PERFORM 9320-Write-Orphan-Record.
 
       *-----------------------------------------------------------------
       * Initialization
@@ -243,8 +360,26 @@
 
            OPEN OUTPUT MERGED-FILE
            IF STATUS-MERGED-FILE NOT = '00'
-               DISPLAY 'Error while opening MERGED-FILE - FS : ' 
+               DISPLAY 'Error while opening MERGED-FILE - FS : '
                           STATUS-MERGED-FILE
+           END-IF
+
+           OPEN OUTPUT NOWATCH-FILE
+           IF STATUS-NOWATCH-FILE NOT = '00'
+               DISPLAY 'Error while opening NOWATCH-FILE - FS : '
+                          STATUS-NOWATCH-FILE
+           END-IF
+
+           OPEN OUTPUT ORPHAN-FILE
+           IF STATUS-ORPHAN-FILE NOT = '00'
+               DISPLAY 'Error while opening ORPHAN-FILE - FS : '
+                          STATUS-ORPHAN-FILE
+           END-IF
+
+           OPEN OUTPUT CUSTOMER-REJECT-FILE
+           IF STATUS-CUSTOMER-REJECT-FILE NOT = '00'
+               DISPLAY 'Error while opening REJECT-FILE - FS : '
+                          STATUS-CUSTOMER-REJECT-FILE
            END-IF.
 
       *-----------------------------------------------------------------
@@ -259,13 +394,42 @@
                    DISPLAY 'End of CUSTOMER-FILE'
                    MOVE HIGH-VALUES TO CUSTOMER-RECORD
                END-READ
-               MOVE CUSTOMER-RECORD TO WS-Customer-File 
+               MOVE CUSTOMER-RECORD TO WS-Customer-File
                IF STATUS-CUSTOMER-FILE NOT = '00' AND '10'
-                   DISPLAY 'Error while reading Customer-File - FS : ' 
+                   DISPLAY 'Error while reading Customer-File - FS : '
                               STATUS-CUSTOMER-FILE
                 END-IF
+                IF WS-Customer-File NOT = HIGH-VALUES
+                    PERFORM 9250-Validate-Customer-Record
+                    IF WS-Customer-Invalid
+                        DISPLAY 'Rejected Customer Record : '
+                                accountNumber of WS-Customer-File
+                        PERFORM 9330-Write-Customer-Reject-Record
+                    END-IF
+                END-IF
            END-IF.
-      
+
+      *-----------------------------------------------------------------
+      * Validate Customer Record
+      *-----------------------------------------------------------------
+
+       9250-Validate-Customer-Record.
+
+           SET WS-Customer-Valid TO TRUE
+
+           IF accountNumber of WS-Customer-File = SPACES
+               SET WS-Customer-Invalid TO TRUE
+           END-IF
+           IF birthDate of WS-Customer-File = SPACES
+               SET WS-Customer-Invalid TO TRUE
+           END-IF
+           IF subscriptionDate of WS-Customer-File = SPACES
+               SET WS-Customer-Invalid TO TRUE
+           END-IF
+           IF emailAddress of WS-Customer-File = SPACES
+               SET WS-Customer-Invalid TO TRUE
+           END-IF.
+
       *-----------------------------------------------------------------
       * Process Watch Record
       *-----------------------------------------------------------------
@@ -278,25 +442,165 @@
                    DISPLAY 'End of WATCH-FILE'
                    MOVE HIGH-VALUES TO WATCH-RECORD 
                END-READ
-               MOVE WATCH-RECORD TO WS-Watch-File 
+               MOVE WATCH-RECORD TO WS-Watch-File
                IF STATUS-WATCH-FILE  NOT = '00' AND '10'
-                   DISPLAY 'Error while reading Watch-File - FS : ' 
-                              STATUS-WATCH-FILE 
+                   DISPLAY 'Error while reading Watch-File - FS : '
+                              STATUS-WATCH-FILE
                END-IF
            END-IF.
 
+      *-----------------------------------------------------------------
+      * Update Last Seen
+      *-----------------------------------------------------------------
+
+       9230-Update-Last-Seen.
+
+           MOVE ZERO TO WS-Prior-Inactive-Days
+
+           PERFORM UNTIL WS-OLST-Idx > WS-OLST-Count
+              OR WS-OLST-Account-Number (WS-OLST-Idx) >=
+                 accountNumber of WS-Customer-File
+              ADD 1 TO WS-OLST-Idx
+           END-PERFORM
+
+           IF WS-OLST-Idx <= WS-OLST-Count
+              AND WS-OLST-Account-Number (WS-OLST-Idx) =
+                  accountNumber of WS-Customer-File
+              MOVE WS-OLST-Inactive-Days (WS-OLST-Idx)
+                   TO WS-Prior-Inactive-Days
+           END-IF
+
+           IF WS-Customer-Had-Activity
+               MOVE ZERO TO LS-Inactive-Days
+               MOVE 'ACTIVE' TO subscriberStatus of WS-Customer-File
+           ELSE
+               IF WS-Prior-Inactive-Days < 999
+                   ADD 1 TO WS-Prior-Inactive-Days
+               END-IF
+               MOVE WS-Prior-Inactive-Days TO LS-Inactive-Days
+               IF LS-Inactive-Days >= WS-Churn-Threshold-Days
+                   MOVE 'CHURNED'
+                        TO subscriberStatus of WS-Customer-File
+               ELSE
+                   MOVE 'ACTIVE'
+                        TO subscriberStatus of WS-Customer-File
+               END-IF
+           END-IF
+
+           MOVE accountNumber of WS-Customer-File TO LS-Account-Number
+           IF WS-NLST-Count < 99999
+               ADD 1 TO WS-NLST-Count
+               MOVE LS-Account-Number
+                    TO WS-NLST-Account-Number (WS-NLST-Count)
+               MOVE LS-Inactive-Days
+                    TO WS-NLST-Inactive-Days (WS-NLST-Count)
+           ELSE
+               DISPLAY 'Last-Seen table full - skipping : '
+                       LS-Account-Number
+           END-IF.
+
       *-----------------------------------------------------------------
       * Write Merged Record
       *-----------------------------------------------------------------
 
         9300-Write-Merged-Record.
 
-           IF STATUS-MERGED-FILE = '00'
-               WRITE MERGED-RECORD FROM WS-Merged-File 
-                   INVALID KEY
-                   DISPLAY 'Error while writing to MERGED-FILE - FS : '
-                          STATUS-MERGED-FILE 
-               END-WRITE
+           WRITE MERGED-RECORD FROM WS-Merged-File
+           IF STATUS-MERGED-FILE NOT = '00'
+               DISPLAY 'Error while writing to MERGED-FILE - FS : '
+                          STATUS-MERGED-FILE
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Write Nowatch Record
+      *-----------------------------------------------------------------
+
+        9310-Write-Nowatch-Record.
+
+           WRITE NOWATCH-RECORD FROM WS-Customer-File
+           IF STATUS-NOWATCH-FILE NOT = '00'
+               DISPLAY 'Error while writing to NOWATCH-FILE - FS : '
+                          STATUS-NOWATCH-FILE
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Write Orphan Record
+      *-----------------------------------------------------------------
+
+        9320-Write-Orphan-Record.
+
+           WRITE ORPHAN-RECORD FROM WS-Watch-File
+           IF STATUS-ORPHAN-FILE NOT = '00'
+               DISPLAY 'Error while writing to ORPHAN-FILE - FS : '
+                          STATUS-ORPHAN-FILE
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Write Customer Reject Record
+      *-----------------------------------------------------------------
+
+        9330-Write-Customer-Reject-Record.
+
+           WRITE CUSTOMER-REJECT-RECORD FROM WS-Customer-File
+           IF STATUS-CUSTOMER-REJECT-FILE NOT = '00'
+               DISPLAY 'Error while writing to REJECT-FILE - FS : '
+                          STATUS-CUSTOMER-REJECT-FILE
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Read Last Seen Table
+      *-----------------------------------------------------------------
+
+       9400-Read-Last-Seen-Table.
+
+           MOVE ZERO TO WS-OLST-Count
+           SET WS-OLST-Idx TO 1
+
+           OPEN INPUT LASTSEEN-FILE
+           IF STATUS-LASTSEEN-FILE = '00'
+               PERFORM UNTIL STATUS-LASTSEEN-FILE NOT = '00'
+                  READ LASTSEEN-FILE INTO WS-Last-Seen-Row
+                     AT END MOVE '10' TO STATUS-LASTSEEN-FILE
+                     NOT AT END
+                        IF WS-OLST-Count < 99999
+                            ADD 1 TO WS-OLST-Count
+                            MOVE LS-Account-Number TO
+                                 WS-OLST-Account-Number (WS-OLST-Count)
+                            MOVE LS-Inactive-Days TO
+                                 WS-OLST-Inactive-Days (WS-OLST-Count)
+                        ELSE
+                            DISPLAY 'Last-Seen table full - skipping : '
+                                    LS-Account-Number
+                        END-IF
+                  END-READ
+               END-PERFORM
+               CLOSE LASTSEEN-FILE
+           ELSE
+               DISPLAY 'LASTSEEN-FILE not found - treating all '
+                       'customers as new : ' STATUS-LASTSEEN-FILE
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Write Last Seen Table
+      *-----------------------------------------------------------------
+
+       9410-Write-Last-Seen-Table.
+
+           OPEN OUTPUT LASTSEEN-FILE
+           IF STATUS-LASTSEEN-FILE = '00'
+               PERFORM VARYING WS-NLST-Idx FROM 1 BY 1
+                  UNTIL WS-NLST-Idx > WS-NLST-Count
+                  MOVE SPACES TO WS-Last-Seen-Row
+                  MOVE WS-NLST-Account-Number (WS-NLST-Idx)
+                       TO LS-Account-Number
+                  MOVE WS-NLST-Inactive-Days (WS-NLST-Idx)
+                       TO LS-Inactive-Days
+                  WRITE LASTSEEN-RECORD FROM WS-Last-Seen-Row
+               END-PERFORM
+               CLOSE LASTSEEN-FILE
+           ELSE
+               DISPLAY 'Error while opening LASTSEEN-FILE - FS : '
+                          STATUS-LASTSEEN-FILE
            END-IF.
 
       *-----------------------------------------------------------------
@@ -307,20 +611,38 @@
 
            CLOSE CUSTOMER-FILE
            IF STATUS-CUSTOMER-FILE NOT = '00'
-               DISPLAY 'Error while closing CUSTOMER-FILE - FS : ' 
+               DISPLAY 'Error while closing CUSTOMER-FILE - FS : '
                           STATUS-CUSTOMER-FILE
            END-IF
 
            CLOSE WATCH-FILE
            IF STATUS-WATCH-FILE NOT = '00'
-               DISPLAY 'Error while closing WATCH-FILE - FS : ' 
+               DISPLAY 'Error while closing WATCH-FILE - FS : '
                           STATUS-WATCH-FILE
            END-IF
 
            CLOSE MERGED-FILE
            IF STATUS-MERGED-FILE NOT = '00'
-               DISPLAY 'Error while closing MERGED-FILE - FS : ' 
+               DISPLAY 'Error while closing MERGED-FILE - FS : '
                           STATUS-MERGED-FILE
+           END-IF
+
+           CLOSE NOWATCH-FILE
+           IF STATUS-NOWATCH-FILE NOT = '00'
+               DISPLAY 'Error while closing NOWATCH-FILE - FS : '
+                          STATUS-NOWATCH-FILE
+           END-IF
+
+           CLOSE ORPHAN-FILE
+           IF STATUS-ORPHAN-FILE NOT = '00'
+               DISPLAY 'Error while closing ORPHAN-FILE - FS : '
+                          STATUS-ORPHAN-FILE
+           END-IF
+
+           CLOSE CUSTOMER-REJECT-FILE
+           IF STATUS-CUSTOMER-REJECT-FILE NOT = '00'
+               DISPLAY 'Error while closing REJECT-FILE - FS : '
+                          STATUS-CUSTOMER-REJECT-FILE
            END-IF.
 
       *-----------------------------------------------------------------
