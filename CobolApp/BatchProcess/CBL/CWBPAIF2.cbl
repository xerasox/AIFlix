@@ -21,6 +21,9 @@
            SELECT MERGED-FILE    ASSIGN TO MERGFILE
                FILE STATUS IS STATUS-MERGED-FILE.
 
+           SELECT NOWATCH-FILE    ASSIGN TO NOWATCHF
+               FILE STATUS IS STATUS-NOWATCH-FILE.
+
            SELECT TITLE-FILE       ASSIGN TO TITLFILE
                FILE STATUS IS STATUS-TITLE-FILE.
 
@@ -33,6 +36,12 @@
            SELECT ALLSTAT-FILE      ASSIGN TO ALLSFILE
                FILE STATUS IS STATUS-ALLSTAT-FILE.
 
+           SELECT CSV-STAT-FILE     ASSIGN TO STATCSVF
+               FILE STATUS IS STATUS-CSV-STAT-FILE.
+
+           SELECT STAT-HIST-FILE    ASSIGN TO STATHIST
+               FILE STATUS IS STATUS-STAT-HIST-FILE.
+
        DATA DIVISION.
 
       *-----------------------------------------------------------------
@@ -44,6 +53,12 @@
            RECORDING MODE IS F.
        01  MERGED-RECORD              PIC X(700).
 
+       FD  NOWATCH-FILE
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01  NOWATCH-RECORD             PIC X(500).
+
        FD  TITLE-FILE
            LABEL RECORDS ARE STANDARD
            BLOCK CONTAINS 0 RECORDS
@@ -68,6 +83,18 @@
            RECORDING MODE IS F.
        01  ALLSTAT-RECORD             PIC X(80).
 
+       FD  CSV-STAT-FILE
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01  CSV-STAT-RECORD            PIC X(60).
+
+       FD  STAT-HIST-FILE
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01  STAT-HIST-RECORD           PIC X(80).
+
       *-----------------------------------------------------------------
       * Working-Storage Section
 
@@ -88,8 +115,25 @@
         05 watchPercent                PIC X(5).
         05 startTime                   PIC X(10).
         05 mediaType                   PIC X(5).
-        05 FILLER                      PIC X(170).
-      
+        05 FILLER                      PIC X(160).
+        05 subscriberStatus            PIC X(10).
+
+      * Nowatch-File (same layout CWBPAIF1 writes NOWATCHF from -
+      * WS-Customer-File - only subscriberStatus is actually needed
+      * here, so the other fields stay as FILLER to avoid clashing
+      * with the identically-named fields already qualified above)
+       01 WS-Nowatch-File.
+        05 FILLER                      PIC X(10).
+        05 FILLER                      PIC X(15).
+        05 FILLER                      PIC X(15).
+        05 FILLER                      PIC X(10).
+        05 FILLER                      PIC X(10).
+        05 FILLER                      PIC X(10).
+        05 FILLER                      PIC X(40).
+        05 FILLER                      PIC X(10).
+        05 FILLER                      PIC X(370).
+        05 subscriberStatus            PIC X(10).
+
       * Title-File
        01 WS-Title-File.
         05 contentId                   PIC X(10).
@@ -123,6 +167,35 @@
 
       * Allstat-File
        01 WS-All-Stat-File             PIC X(80).
+      * Csv-Stat-File
+      * CSV extract of the Daily Statistics report's General/Content/
+      * Subscription/Age/Views totals - one Label,Value row per total,
+      * written alongside the ALLSTAT-FILE report (see 6190).
+       01 WS-Csv-Stat-File             PIC X(60).
+       01 WS-Csv-Label                 PIC X(30).
+       01 WS-Csv-Numeric-Value         PIC 9(11).
+       01 WS-Csv-Numeric-Edit          PIC Z(10)9.
+       01 WS-Csv-Numeric-Trim          PIC X(11).
+      * Stat-Hist-File
+      * Day-over-day trending - prior run's totals for the 4 headline
+      * General Statistics figures are carried forward in this file
+      * so this run can compute the change since the prior run (see
+      * 9400/9410 and 5540).
+       01 WS-Stat-Hist-File.
+        05 Hist-Run-Date               PIC X(10).
+        05 Hist-Total-Viewer           PIC 9(11).
+        05 Hist-Total-Content          PIC 9(11).
+        05 Hist-Total-Views            PIC 9(11).
+        05 Hist-Total-Watch-Time       PIC 9(11).
+        05 FILLER                      PIC X(26).
+       01 WS-Prev-Total-Viewer         PIC 9(11) VALUE ZERO.
+       01 WS-Prev-Total-Content        PIC 9(11) VALUE ZERO.
+       01 WS-Prev-Total-Views          PIC 9(11) VALUE ZERO.
+       01 WS-Prev-Total-Watch-Time     PIC 9(11) VALUE ZERO.
+       01 WS-Delta-Total-Viewer        PIC S9(11) VALUE ZERO.
+       01 WS-Delta-Total-Content       PIC S9(11) VALUE ZERO.
+       01 WS-Delta-Total-Views         PIC S9(11) VALUE ZERO.
+       01 WS-Delta-Total-Watch-Time    PIC S9(11) VALUE ZERO.
       * Separation Lines
        01 Separation-Lines.
         05 Blank-Line                  PIC X(80) Value SPACES.
@@ -173,6 +246,76 @@
         05 FILLER                 PIC X(20)
               Value 'Views Statistics : '.
         05 FILLER                 PIC X(40) Value SPACES.
+       01 Header-Genre-Line.
+        05 FILLER                 PIC X(10) Value SPACES.
+        05 FILLER                 PIC X(20)
+              Value 'Genre Statistics : '.
+        05 FILLER                 PIC X(40) Value SPACES.
+       01 Genre-Views-Line.
+        05 FILLER                 PIC X(10) Value SPACES.
+        05 Genre-Views-Name       PIC X(20).
+        05 FILLER                 PIC X(25) Value ' - Views : '.
+        05 Genre-Views-Count      PIC ZZZBZZZBZZ9.
+        05 FILLER                 PIC X(14) Value SPACES.
+       01 Genre-Time-Line.
+        05 FILLER                 PIC X(10) Value SPACES.
+        05 Genre-Time-Name        PIC X(20).
+        05 FILLER                 PIC X(22)
+              Value ' - Watch Time (min) : '.
+        05 Genre-Time-Minutes     PIC ZZZBZZZBZZZBZZ9.
+        05 FILLER                 PIC X(13) Value SPACES.
+       01 Header-Top10-Line.
+        05 FILLER                 PIC X(10) Value SPACES.
+        05 FILLER                 PIC X(20)
+              Value 'Top 10 Statistics : '.
+        05 FILLER                 PIC X(40) Value SPACES.
+       01 Top10-Title-Line.
+        05 FILLER                 PIC X(10) Value SPACES.
+        05 Top10-Title-Rank       PIC Z9.
+        05 FILLER                 PIC X(16)
+              Value ' - Content Id : '.
+        05 Top10-Title-Content-Id PIC X(10).
+        05 FILLER                 PIC X(11) Value ' - Views : '.
+        05 Top10-Title-Views      PIC ZZZBZZZBZZ9.
+        05 FILLER                 PIC X(20) Value SPACES.
+       01 Top10-Customer-Line.
+        05 FILLER                 PIC X(10) Value SPACES.
+        05 Top10-Customer-Rank    PIC Z9.
+        05 FILLER                 PIC X(20)
+              Value ' - Account Number : '.
+        05 Top10-Customer-Acct    PIC X(10).
+        05 FILLER                 PIC X(11) Value ' - Views : '.
+        05 Top10-Customer-Views   PIC ZZZBZZZBZZ9.
+        05 FILLER                 PIC X(16) Value SPACES.
+       01 Header-Trend-Line.
+        05 FILLER                 PIC X(10) Value SPACES.
+        05 FILLER                 PIC X(24)
+              Value 'Day-over-Day Trending : '.
+        05 FILLER                 PIC X(36) Value SPACES.
+       01 Trend-Viewer-Line.
+        05 FILLER                 PIC X(10) Value SPACES.
+        05 FILLER                 PIC X(45)
+              Value 'Change in Number of Viewers : '.
+        05 Trend-Viewer-Change    PIC -(10)9.
+        05 FILLER                 PIC X(14) Value SPACES.
+       01 Trend-Content-Line.
+        05 FILLER                 PIC X(10) Value SPACES.
+        05 FILLER                 PIC X(45)
+              Value 'Change in Number of Contents : '.
+        05 Trend-Content-Change   PIC -(10)9.
+        05 FILLER                 PIC X(14) Value SPACES.
+       01 Trend-Views-Line.
+        05 FILLER                 PIC X(10) Value SPACES.
+        05 FILLER                 PIC X(45)
+              Value 'Change in Number of Views : '.
+        05 Trend-Views-Change     PIC -(10)9.
+        05 FILLER                 PIC X(14) Value SPACES.
+       01 Trend-Watch-Time-Line.
+        05 FILLER                 PIC X(10) Value SPACES.
+        05 FILLER                 PIC X(45)
+              Value 'Change in Total Watch Time : '.
+        05 Trend-Watch-Time-Change PIC -(10)9.
+        05 FILLER                 PIC X(14) Value SPACES.
       * General Statistics
        01 Total-Viewer-Line.
         05 FILLER                 PIC X(10) Value SPACES.
@@ -223,6 +366,18 @@
               Value 'Total Views on the TV : '.
         05 Total-Views-TV         PIC ZZZBZZZBZZ9.
         05 FILLER                 PIC X(14) Value SPACES.
+       01 Total-Views-STB-Line.
+        05 FILLER                 PIC X(10) Value SPACES.
+        05 FILLER                 PIC X(45)
+              Value 'Total Views on the STB : '.
+        05 Total-Views-STB        PIC ZZZBZZZBZZ9.
+        05 FILLER                 PIC X(14) Value SPACES.
+       01 Total-Views-Mobile-Line.
+        05 FILLER                 PIC X(10) Value SPACES.
+        05 FILLER                 PIC X(45)
+              Value 'Total Views on Mobile : '.
+        05 Total-Views-Mobile     PIC ZZZBZZZBZZ9.
+        05 FILLER                 PIC X(14) Value SPACES.
        01 Max-Views-Content-Line.
         05 FILLER                 PIC X(10) Value SPACES.
         05 FILLER                 PIC X(45)
@@ -314,8 +469,27 @@
         05 FILLER                 PIC X(45)
               Value 'Total Number of Premium Subscriptions : '.
         05 Total-Sub-Program-Premium PIC ZZZBZZZBZZ9.
-        05 FILLER                 PIC X(14) Value SPACES. 
-      * Customer Age  
+        05 FILLER                 PIC X(14) Value SPACES.
+       01 Total-Sub-Program-Unk-Line.
+        05 FILLER                 PIC X(10) Value SPACES.
+        05 FILLER                 PIC X(45)
+              Value 'Total Number of Unknown Subscriptions : '.
+        05 Total-Sub-Program-Unknown PIC ZZZBZZZBZZ9.
+        05 FILLER                 PIC X(14) Value SPACES.
+      * Subscriber Status
+       01 Total-Sub-Active-Line.
+        05 FILLER                 PIC X(10) Value SPACES.
+        05 FILLER                 PIC X(45)
+              Value 'Total Active Subscribers : '.
+        05 Total-Sub-Active       PIC ZZZBZZZBZZ9.
+        05 FILLER                 PIC X(14) Value SPACES.
+       01 Total-Sub-Churned-Line.
+        05 FILLER                 PIC X(10) Value SPACES.
+        05 FILLER                 PIC X(45)
+              Value 'Total Churned Subscribers : '.
+        05 Total-Sub-Churned      PIC ZZZBZZZBZZ9.
+        05 FILLER                 PIC X(14) Value SPACES.
+      * Customer Age
        01 Max-Age-Cust-Standard-Line.
         05 FILLER                 PIC X(10) Value SPACES.
         05 FILLER                 PIC X(45)
@@ -370,6 +544,24 @@
               Value 'Avg Age of Premium Subscribers : '.
         05 Avg-Age-Cust-Premium   PIC ZZ9.
         05 FILLER                 PIC X(22) Value SPACES.
+       01 Max-Age-Cust-Unknown-Line.
+        05 FILLER                 PIC X(10) Value SPACES.
+        05 FILLER                 PIC X(45)
+              Value 'Max Age of Unknown Subscribers : '.
+        05 Max-Age-Cust-Unknown   PIC ZZ9.
+        05 FILLER                 PIC X(22) Value SPACES.
+       01 Min-Age-Cust-Unknown-Line.
+        05 FILLER                 PIC X(10) Value SPACES.
+        05 FILLER                 PIC X(45)
+              Value 'Min Age of Unknown Subscribers : '.
+        05 Min-Age-Cust-Unknown   PIC ZZ9.
+        05 FILLER                 PIC X(22) Value SPACES.
+       01 Avg-Age-Cust-Unknown-Line.
+        05 FILLER                 PIC X(10) Value SPACES.
+        05 FILLER                 PIC X(45)
+              Value 'Avg Age of Unknown Subscribers : '.
+        05 Avg-Age-Cust-Unknown   PIC ZZ9.
+        05 FILLER                 PIC X(22) Value SPACES.
        01 Max-Age-Cust-Total-Line.
         05 FILLER                 PIC X(10) Value SPACES.
         05 FILLER                 PIC X(45)
@@ -443,6 +635,24 @@
               Value 'Avg Age of Premium Subscriptions : '.
         05 Avg-Age-Sub-Premium    PIC ZZ9.
         05 FILLER                 PIC X(22) Value SPACES.
+       01 Max-Age-Sub-Unknown-Line.
+        05 FILLER                 PIC X(10) Value SPACES.
+        05 FILLER                 PIC X(45)
+              Value 'Max Age of Unknown Subscriptions : '.
+        05 Max-Age-Sub-Unknown    PIC ZZ9.
+        05 FILLER                 PIC X(22) Value SPACES.
+       01 Min-Age-Sub-Unknown-Line.
+        05 FILLER                 PIC X(10) Value SPACES.
+        05 FILLER                 PIC X(45)
+              Value 'Min Age of Unknown Subscriptions : '.
+        05 Min-Age-Sub-Unknown    PIC ZZ9.
+        05 FILLER                 PIC X(22) Value SPACES.
+       01 Avg-Age-Sub-Unknown-Line.
+        05 FILLER                 PIC X(10) Value SPACES.
+        05 FILLER                 PIC X(45)
+              Value 'Avg Age of Unknown Subscriptions : '.
+        05 Avg-Age-Sub-Unknown    PIC ZZ9.
+        05 FILLER                 PIC X(22) Value SPACES.
        01 Max-Age-Sub-Total-Line.
         05 FILLER                 PIC X(10) Value SPACES.
         05 FILLER                 PIC X(45)
@@ -581,11 +791,14 @@
 
       * Status
        01 FILE-STATUS.
-        05 STATUS-MERGED-FILE            PIC XX.  
+        05 STATUS-MERGED-FILE            PIC XX.
+        05 STATUS-NOWATCH-FILE           PIC XX.
         05 STATUS-TITLE-FILE             PIC XX.
         05 STATUS-CSTSTAT-FILE           PIC XX.
         05 STATUS-TTLSTAT-FILE           PIC XX.
         05 STATUS-ALLSTAT-FILE           PIC XX.
+        05 STATUS-CSV-STAT-FILE          PIC XX.
+        05 STATUS-STAT-HIST-FILE         PIC XX.
 
       * Working variables
        01 WS-Working-Variables.
@@ -636,6 +849,7 @@
         05 WS-Total-Content-2010s        PIC 9(11) VALUE ZERO.
         05 WS-Total-Content-2020s        PIC 9(11) VALUE ZERO.
         05 WS-Total-Viewer               PIC 9(11) VALUE ZERO.
+        05 WS-Total-Churned-Subscribers  PIC 9(11) VALUE ZERO.
         05 WS-Total-Content              PIC 9(11) VALUE ZERO.
         05 WS-Total-Subscription         PIC 9(11) VALUE ZERO.
         05 WS-Total-Views                PIC 9(11) VALUE ZERO.
@@ -643,10 +857,14 @@
         05 WS-Total-Views-Web            PIC 9(11) VALUE ZERO.
         05 WS-Total-Views-App            PIC 9(11) VALUE ZERO.
         05 WS-Total-Views-TV             PIC 9(11) VALUE ZERO.
+        05 WS-Total-Views-STB            PIC 9(11) VALUE ZERO.
+        05 WS-Total-Views-Mobile         PIC 9(11) VALUE ZERO.
         05 WS-Total-Sub-Program-Std      PIC 9(11) VALUE ZERO.
         05 WS-Total-Sub-Program-Ext      PIC 9(11) VALUE ZERO.
         05 WS-Total-Sub-Program-Prm      PIC 9(11) VALUE ZERO.
+        05 WS-Total-Sub-Program-Unk      PIC 9(11) VALUE ZERO.
         05 WS-Total-Content-Watch-Time   PIC 9(11) VALUE ZERO.
+        05 WS-Total-Customer-Watch-Time  PIC 9(11) VALUE ZERO.
         05 WS-Max-Views-Content          PIC 9(11) VALUE ZERO.
         05 WS-Min-Views-Content          PIC 9(11) VALUE 99999999999.
         05 WS-Avg-Views-Content          PIC 9(11) VALUE ZERO.
@@ -675,6 +893,10 @@
         05 WS-Min-Age-Cust-Premium       PIC 9(03) VALUE 999.
         05 WS-Avg-Age-Cust-Premium       PIC 9(03) VALUE ZERO.
         05 WS-Sum-Age-Cust-Premium       PIC 9(11) VALUE ZERO.
+        05 WS-Max-Age-Cust-Unknown       PIC 9(03) VALUE ZERO.
+        05 WS-Min-Age-Cust-Unknown       PIC 9(03) VALUE 999.
+        05 WS-Avg-Age-Cust-Unknown       PIC 9(03) VALUE ZERO.
+        05 WS-Sum-Age-Cust-Unknown       PIC 9(11) VALUE ZERO.
         05 WS-Max-Age-Cust-Total         PIC 9(03) VALUE ZERO.
         05 WS-Min-Age-Cust-Total         PIC 9(03) VALUE 999.
         05 WS-Avg-Age-Cust-Total         PIC 9(03) VALUE ZERO.
@@ -691,6 +913,10 @@
         05 WS-Min-Age-Sub-Premium        PIC 9(03) VALUE 999.
         05 WS-Avg-Age-Sub-Premium        PIC 9(03) VALUE ZERO.  
         05 WS-Sum-Age-Sub-Premium        PIC 9(11) VALUE ZERO.
+        05 WS-Max-Age-Sub-Unknown        PIC 9(03) VALUE ZERO.
+        05 WS-Min-Age-Sub-Unknown        PIC 9(03) VALUE 999.
+        05 WS-Avg-Age-Sub-Unknown        PIC 9(03) VALUE ZERO.
+        05 WS-Sum-Age-Sub-Unknown        PIC 9(11) VALUE ZERO.
         05 WS-Max-Age-Sub-Total          PIC 9(03) VALUE ZERO.
         05 WS-Min-Age-Sub-Total          PIC 9(03) VALUE 999.
         05 WS-Avg-Age-Sub-Total          PIC 9(03) VALUE ZERO.
@@ -698,10 +924,99 @@
         05 WS-Total-Content-Adult        PIC 9(11) VALUE ZERO.
         05 WS-Total-Content-Non-Adult    PIC 9(11) VALUE ZERO. 
         05 WS-Min-Age-Content            PIC 9(04) VALUE 9999.
-        05 WS-Max-Age-Content            PIC 9(04) VALUE ZERO.   
+        05 WS-Max-Age-Content            PIC 9(04) VALUE ZERO.
+        05 WS-Elapsed-Date-1.
+         10 WS-Elapsed-Date-1-YYYY       PIC 9(4) VALUE ZERO.
+         10 FILLER                       PIC X(1) VALUE '-'.
+         10 WS-Elapsed-Date-1-MM         PIC 9(2) VALUE ZERO.
+         10 FILLER                       PIC X(1) VALUE '-'.
+         10 WS-Elapsed-Date-1-DD         PIC 9(2) VALUE ZERO.
+        05 WS-Elapsed-Date-2.
+         10 WS-Elapsed-Date-2-YYYY       PIC 9(4) VALUE ZERO.
+         10 FILLER                       PIC X(1) VALUE '-'.
+         10 WS-Elapsed-Date-2-MM         PIC 9(2) VALUE ZERO.
+         10 FILLER                       PIC X(1) VALUE '-'.
+         10 WS-Elapsed-Date-2-DD         PIC 9(2) VALUE ZERO.
+        05 WS-Elapsed-Days-TMP           PIC S9(6) VALUE ZERO.
+
+      * Customer Statistics Table
+      * MERGED-FILE is produced by CWBPAIF1 in accountNumber order, but
+      * this program's own control breaks (5430/5450 etc.) are driven by
+      * the contentId that comes with each merged record, not by that
+      * accountNumber - so per-customer totals cannot be produced with a
+      * simple control break like the content-level ones. An in-memory
+      * table keyed on accountNumber is built up instead and flushed to
+      * CSTSFILE once the merge is complete.
+       01 WS-Customer-Stat-Table.
+        05 WS-CST-Count                  PIC 9(5) VALUE ZERO.
+        05 WS-CST-Entry OCCURS 0 TO 99999 TIMES
+              DEPENDING ON WS-CST-Count
+              INDEXED BY WS-CST-Idx.
+         10 WS-CST-Account-Number        PIC X(10).
+         10 WS-CST-Watch-Number          PIC 9(9) VALUE ZERO.
+         10 WS-CST-Watch-Time-Spent      PIC 9(9) VALUE ZERO.
+         10 WS-CST-First-Start-Time      PIC X(10).
+         10 WS-CST-Last-Start-Time       PIC X(10).
+         10 WS-CST-Top10-Flag            PIC X VALUE 'N'.
+       01 WS-CST-Found-Switch            PIC X VALUE 'N'.
+        88 WS-CST-Found                       VALUE 'Y'.
+        88 WS-CST-Not-Found                   VALUE 'N'.
+
+      * Title Statistics Table
+      * Same rationale as the Customer Statistics Table above - the
+      * flush point of the existing content-level control break
+      * (5450) can lose the record that starts the next group, so an
+      * in-memory table keyed on contentId is used instead.
+       01 WS-Title-Stat-Table.
+        05 WS-TST-Count                  PIC 9(5) VALUE ZERO.
+        05 WS-TST-Entry OCCURS 0 TO 99999 TIMES
+              DEPENDING ON WS-TST-Count
+              INDEXED BY WS-TST-Idx.
+         10 WS-TST-Content-Id            PIC X(10).
+         10 WS-TST-Watch-Number          PIC 9(9) VALUE ZERO.
+         10 WS-TST-Watch-Time-Spent      PIC 9(9) VALUE ZERO.
+         10 WS-TST-First-Start-Time      PIC X(10).
+         10 WS-TST-Last-Start-Time       PIC X(10).
+         10 WS-TST-Top10-Flag            PIC X VALUE 'N'.
+       01 WS-TST-Found-Switch            PIC X VALUE 'N'.
+        88 WS-TST-Found                       VALUE 'Y'.
+        88 WS-TST-Not-Found                   VALUE 'N'.
+
+      * Genre Statistics Table
+      * A title's genres are a comma-delimited list (see LOADCATG's
+      * genre split), so the same title contributes views/watch time
+      * to up to three genre entries here.
+       01 WS-Genre-Stat-Table.
+        05 WS-GST-Count                  PIC 9(3) VALUE ZERO.
+        05 WS-GST-Entry OCCURS 0 TO 200 TIMES
+              DEPENDING ON WS-GST-Count
+              INDEXED BY WS-GST-Idx.
+         10 WS-GST-Genre-Name            PIC X(15).
+         10 WS-GST-View-Count            PIC 9(9) VALUE ZERO.
+         10 WS-GST-Watch-Time            PIC 9(9) VALUE ZERO.
+       01 WS-GST-Found-Switch            PIC X VALUE 'N'.
+        88 WS-GST-Found                       VALUE 'Y'.
+        88 WS-GST-Not-Found                   VALUE 'N'.
+       01 WS-Genre-Name-TMP              PIC X(15).
+       01 WS-GENRES                      PIC X(35).
+       01 WS-GENRE1                      PIC X(15).
+       01 WS-GENRE2                      PIC X(15).
+       01 WS-GENRE3                      PIC X(15).
+       01 WS-GENRE-COUNT                 PIC 9(2).
+
+      * Top 10 Titles/Customers Working Fields
+      * A selection-sort-style scan is used instead of physically
+      * sorting WS-Title-Stat-Table/WS-Customer-Stat-Table, since
+      * 6200/6300 still need those tables in their original,
+      * unordered, DEPENDING-ON-driven layout once this report
+      * section is done.
+       01 WS-T10-Rank                    PIC 9(2).
+       01 WS-T10-Best-Idx                PIC 9(5).
+       01 WS-T10-Best-Watch              PIC 9(9).
 
       * End-Of-Files
        01 End-Of-File-M                  PIC X VALUE 'N'.
+       01 End-Of-File-N                  PIC X VALUE 'N'.
        01 End-Of-File-T                  PIC X VALUE 'N'.
            
        
@@ -712,12 +1027,18 @@
        
        1000-Principal-Process.
 
+           PERFORM 9400-Read-Stat-History
            PERFORM 9000-Initialization
            PERFORM 9100-Open-Files
            PERFORM 2000-Secondary-Process
            PERFORM 5530-Avg-Calculation
-           PERFORM 6000-Move-Working-Variables 
-           PERFORM 6100-Write-Statistics-Report 
+           PERFORM 5540-Trend-Calculation
+           PERFORM 6000-Move-Working-Variables
+           PERFORM 6100-Write-Statistics-Report
+           PERFORM 6190-Write-Statistics-Csv
+           PERFORM 6200-Write-Customer-Stat-File
+           PERFORM 6300-Write-Title-Stat-File
+           PERFORM 9410-Write-Stat-History
            PERFORM 9900-Close-Files
            PERFORM 9999-Finalize.
       
@@ -732,7 +1053,11 @@
 
       * Process Records
            PERFORM 2100-Process-Record
-             UNTIL End-Of-File-M = 'Y' AND End-Of-File-T = 'Y'.
+             UNTIL End-Of-File-M = 'Y' AND End-Of-File-T = 'Y'
+
+      * Count Churned Subscribers
+           PERFORM 9220-Read-Nowatch-Record
+             UNTIL End-Of-File-N = 'Y'.
 
       *-----------------------------------------------------------------
       * Process Record
@@ -784,13 +1109,15 @@
            IF WS-Merged-File NOT = HIGH-VALUES
       * Views
                 PERFORM 5430-Max-Min-Views-Cont-Calc
-                PERFORM 5440-Max-Min-Views-Cust-Calc 
-                
+                PERFORM 5440-Max-Min-Views-Cust-Calc
+                PERFORM 5470-Customer-Stat-Calc
+
 
       * Subscription
                 PERFORM 5200-Total-Sub-Standard-Count
                 PERFORM 5210-Total-Sub-Extended-Count
                 PERFORM 5220-Total-Sub-Premium-Count
+                PERFORM 5225-Total-Sub-Unknown-Count
                 PERFORM 5230-Max-Min-Age-Sub-Calc
                 PERFORM 5240-Avg-Age-Sub-Calc
       
@@ -801,8 +1128,13 @@
 
       * Content Level
            IF WS-Title-File NOT = HIGH-VALUES
-               PERFORM 5450-Max-View-Contt-Time-Calc 
+               PERFORM 5450-Max-View-Contt-Time-Calc
                PERFORM 5460-Max-View-Cust-Time-Calc
+               IF contentId of WS-Title-File =
+                  contentId of WS-Merged-File
+                   PERFORM 5480-Title-Stat-Calc
+                   PERFORM 5490-Genre-Stat-Calc
+               END-IF
            END-IF
            .
 
@@ -958,11 +1290,23 @@
       *-----------------------------------------------------------------
 
        5220-Total-Sub-Premium-Count.
-       
+
            IF subscriptionProgram  = 'premium'
                ADD 1 TO WS-Total-Sub-Program-Prm
            END-IF.
 
+      *-----------------------------------------------------------------
+      * Total Subscription Unknown Count
+      *-----------------------------------------------------------------
+
+       5225-Total-Sub-Unknown-Count.
+
+           IF subscriptionProgram NOT = 'standard' AND
+              subscriptionProgram NOT = 'extended' AND
+              subscriptionProgram NOT = 'premium'
+               ADD 1 TO WS-Total-Sub-Program-Unk
+           END-IF.
+
       *-----------------------------------------------------------------
       * Max/Min Age Subscription Calculation
       *
@@ -1011,11 +1355,21 @@
                         TO WS-Min-Age-Sub-Premium
                 END-IF
            WHEN OTHER
-                DISPLAY 'Invalid subscriptionProgram : ' 
-                        subscriptionProgram 
+                IF WS-Age-Sub-TMP >
+                   WS-Max-Age-Sub-Unknown
+                   MOVE WS-Age-Sub-TMP
+                        TO WS-Max-Age-Sub-Unknown
+                END-IF
+                IF WS-Age-Sub-TMP <
+                   WS-Min-Age-Sub-Unknown
+                   MOVE WS-Age-Sub-TMP
+                        TO WS-Min-Age-Sub-Unknown
+                END-IF
+                DISPLAY 'Invalid subscriptionProgram : '
+                        subscriptionProgram
            END-EVALUATE
-             
-           IF WS-Age-Sub-TMP > 
+
+           IF WS-Age-Sub-TMP >
                 WS-Max-Age-Sub-Total
                 MOVE WS-Age-Sub-TMP 
                        TO WS-Max-Age-Sub-Total
@@ -1041,6 +1395,11 @@
            IF subscriptionProgram  = 'premium'
                ADD WS-Age-Sub-TMP TO WS-Sum-Age-Sub-Premium
            END-IF.
+           IF subscriptionProgram NOT = 'standard' AND
+              subscriptionProgram NOT = 'extended' AND
+              subscriptionProgram NOT = 'premium'
+               ADD WS-Age-Sub-TMP TO WS-Sum-Age-Sub-Unknown
+           END-IF.
            ADD WS-Age-Sub-TMP TO WS-Sum-Age-Sub-Total.
 
       *=================================================================
@@ -1095,11 +1454,21 @@
                         TO WS-Min-Age-Cust-Premium
                 END-IF
            WHEN OTHER
-                DISPLAY 'Invalid subscriptionProgram : ' 
-                        subscriptionProgram 
+                IF WS-Age-Cust-TMP >
+                   WS-Max-Age-Cust-Unknown
+                   MOVE WS-Age-Cust-TMP
+                        TO WS-Max-Age-Cust-Unknown
+                END-IF
+                IF WS-Age-Cust-TMP <
+                   WS-Min-Age-Cust-Unknown
+                   MOVE WS-Age-Cust-TMP
+                        TO WS-Min-Age-Cust-Unknown
+                END-IF
+                DISPLAY 'Invalid subscriptionProgram : '
+                        subscriptionProgram
            END-EVALUATE
-             
-           IF WS-Age-Cust-TMP  > 
+
+           IF WS-Age-Cust-TMP  >
                 WS-Max-Age-Cust-Total
                 MOVE WS-Age-Cust-TMP 
                        TO WS-Max-Age-Cust-Total
@@ -1125,6 +1494,11 @@
            IF subscriptionProgram  = 'premium'
                ADD WS-Age-Cust-TMP TO WS-Sum-Age-Cust-Premium
            END-IF.
+           IF subscriptionProgram NOT = 'standard' AND
+              subscriptionProgram NOT = 'extended' AND
+              subscriptionProgram NOT = 'premium'
+               ADD WS-Age-Cust-TMP TO WS-Sum-Age-Cust-Unknown
+           END-IF.
            ADD WS-Age-Cust-TMP TO WS-Sum-Age-Cust-Total.
 
       *=================================================================
@@ -1156,10 +1530,33 @@
       *-----------------------------------------------------------------
 
        5420-Total-Views-TV-Count.
-       
+
            IF mediaType = 'TV'
                ADD 1 TO WS-Total-Views-TV
-           END-IF.  
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Total Views STB Calculation
+      *-----------------------------------------------------------------
+
+       5425-Total-Views-STB-Count.
+
+           IF mediaType = 'STB'
+               ADD 1 TO WS-Total-Views-STB
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Total Views Mobile Calculation
+      *-----------------------------------------------------------------
+      * mediaType is PIC X(5), too short for the literal 'Mobile' (6
+      * characters), so mobile traffic is tagged with the 5-character
+      * abbreviation 'Mobil' on the source side.
+
+       5427-Total-Views-Mobile-Count.
+
+           IF mediaType = 'Mobil'
+               ADD 1 TO WS-Total-Views-Mobile
+           END-IF.
 
       *-----------------------------------------------------------------
       * Max/Min Views Content Calculation
@@ -1229,9 +1626,201 @@
       *-----------------------------------------------------------------
 
        5460-Max-View-Cust-Time-Calc.
-       
-           CONTINUE.
-      * TODO
+
+           IF WS-acct-Number-TMP =
+              accountNumber of WS-Merged-File
+              IF contentId of WS-Title-File =
+                 contentId of WS-Merged-File
+                 COMPUTE WS-Watch-Time-TMP =
+                 WS-watchPercent / 100 * WS-runtimeMinutes
+                 ADD WS-Watch-Time-TMP TO WS-Total-Customer-Watch-Time
+              END-IF
+           ELSE
+              IF WS-Total-Customer-Watch-Time >
+                 WS-Max-View-Customer-Time
+                 MOVE WS-Total-Customer-Watch-Time
+                      TO WS-Max-View-Customer-Time
+              END-IF
+              IF WS-Total-Customer-Watch-Time <
+                 WS-Min-View-Customer-Time
+                 MOVE WS-Total-Customer-Watch-Time
+                      TO WS-Min-View-Customer-Time
+              END-IF
+              MOVE 0 TO WS-Total-Customer-Watch-Time
+           END-IF
+           MOVE accountNumber of WS-Merged-File TO WS-acct-Number-TMP.
+
+      *-----------------------------------------------------------------
+      * Customer Statistics Table Calculation
+      *-----------------------------------------------------------------
+
+       5470-Customer-Stat-Calc.
+
+           SET WS-CST-Not-Found TO TRUE
+           IF WS-CST-Count > 0
+              SET WS-CST-Idx TO 1
+              SEARCH WS-CST-Entry VARYING WS-CST-Idx
+                 AT END CONTINUE
+                 WHEN WS-CST-Account-Number (WS-CST-Idx) =
+                      accountNumber of WS-Merged-File
+                      SET WS-CST-Found TO TRUE
+              END-SEARCH
+           END-IF
+
+           IF contentId of WS-Title-File =
+              contentId of WS-Merged-File
+              COMPUTE WS-Watch-Time-TMP =
+              WS-watchPercent / 100 * WS-runtimeMinutes
+           ELSE
+              MOVE 0 TO WS-Watch-Time-TMP
+           END-IF
+
+           IF WS-CST-Found
+              ADD 1 TO WS-CST-Watch-Number (WS-CST-Idx)
+              ADD WS-Watch-Time-TMP
+                  TO WS-CST-Watch-Time-Spent (WS-CST-Idx)
+              IF startTime of WS-Merged-File <
+                 WS-CST-First-Start-Time (WS-CST-Idx)
+                 MOVE startTime of WS-Merged-File
+                      TO WS-CST-First-Start-Time (WS-CST-Idx)
+              END-IF
+              IF startTime of WS-Merged-File >
+                 WS-CST-Last-Start-Time (WS-CST-Idx)
+                 MOVE startTime of WS-Merged-File
+                      TO WS-CST-Last-Start-Time (WS-CST-Idx)
+              END-IF
+           ELSE
+              IF WS-CST-Count < 99999
+                 ADD 1 TO WS-CST-Count
+                 MOVE accountNumber of WS-Merged-File
+                      TO WS-CST-Account-Number (WS-CST-Count)
+                 MOVE 1 TO WS-CST-Watch-Number (WS-CST-Count)
+                 MOVE WS-Watch-Time-TMP
+                      TO WS-CST-Watch-Time-Spent (WS-CST-Count)
+                 MOVE startTime of WS-Merged-File
+                      TO WS-CST-First-Start-Time (WS-CST-Count)
+                 MOVE startTime of WS-Merged-File
+                      TO WS-CST-Last-Start-Time (WS-CST-Count)
+              ELSE
+                 DISPLAY 'Customer Statistics table full - skipping : '
+                         accountNumber of WS-Merged-File
+              END-IF
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Title Statistics Table Calculation
+      *-----------------------------------------------------------------
+
+       5480-Title-Stat-Calc.
+
+           SET WS-TST-Not-Found TO TRUE
+           IF WS-TST-Count > 0
+              SET WS-TST-Idx TO 1
+              SEARCH WS-TST-Entry VARYING WS-TST-Idx
+                 AT END CONTINUE
+                 WHEN WS-TST-Content-Id (WS-TST-Idx) =
+                      contentId of WS-Merged-File
+                      SET WS-TST-Found TO TRUE
+              END-SEARCH
+           END-IF
+
+           COMPUTE WS-Watch-Time-TMP =
+           WS-watchPercent / 100 * WS-runtimeMinutes
+
+           IF WS-TST-Found
+              ADD 1 TO WS-TST-Watch-Number (WS-TST-Idx)
+              ADD WS-Watch-Time-TMP
+                  TO WS-TST-Watch-Time-Spent (WS-TST-Idx)
+              IF startTime of WS-Merged-File <
+                 WS-TST-First-Start-Time (WS-TST-Idx)
+                 MOVE startTime of WS-Merged-File
+                      TO WS-TST-First-Start-Time (WS-TST-Idx)
+              END-IF
+              IF startTime of WS-Merged-File >
+                 WS-TST-Last-Start-Time (WS-TST-Idx)
+                 MOVE startTime of WS-Merged-File
+                      TO WS-TST-Last-Start-Time (WS-TST-Idx)
+              END-IF
+           ELSE
+              IF WS-TST-Count < 99999
+                 ADD 1 TO WS-TST-Count
+                 MOVE contentId of WS-Merged-File
+                      TO WS-TST-Content-Id (WS-TST-Count)
+                 MOVE 1 TO WS-TST-Watch-Number (WS-TST-Count)
+                 MOVE WS-Watch-Time-TMP
+                      TO WS-TST-Watch-Time-Spent (WS-TST-Count)
+                 MOVE startTime of WS-Merged-File
+                      TO WS-TST-First-Start-Time (WS-TST-Count)
+                 MOVE startTime of WS-Merged-File
+                      TO WS-TST-Last-Start-Time (WS-TST-Count)
+              ELSE
+                 DISPLAY 'Title Statistics table full - skipping : '
+                         contentId of WS-Merged-File
+              END-IF
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Genre Statistics Calculation
+      *-----------------------------------------------------------------
+
+       5490-Genre-Stat-Calc.
+
+           MOVE genres of WS-Title-File TO WS-GENRES
+           MOVE SPACES TO WS-GENRE1 WS-GENRE2 WS-GENRE3
+
+           UNSTRING WS-GENRES DELIMITED BY ','
+              INTO WS-GENRE1 WS-GENRE2 WS-GENRE3
+              COUNT IN WS-GENRE-COUNT
+
+           IF WS-GENRE1 NOT = SPACES AND WS-GENRE1 NOT = 'null'
+              MOVE WS-GENRE1 TO WS-Genre-Name-TMP
+              PERFORM 5495-Genre-Stat-Update
+           END-IF
+           IF WS-GENRE2 NOT = SPACES AND WS-GENRE2 NOT = 'null'
+              MOVE WS-GENRE2 TO WS-Genre-Name-TMP
+              PERFORM 5495-Genre-Stat-Update
+           END-IF
+           IF WS-GENRE3 NOT = SPACES AND WS-GENRE3 NOT = 'null'
+              MOVE WS-GENRE3 TO WS-Genre-Name-TMP
+              PERFORM 5495-Genre-Stat-Update
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Genre Statistics Table Update
+      *-----------------------------------------------------------------
+
+       5495-Genre-Stat-Update.
+
+           SET WS-GST-Not-Found TO TRUE
+           IF WS-GST-Count > 0
+              SET WS-GST-Idx TO 1
+              SEARCH WS-GST-Entry VARYING WS-GST-Idx
+                 AT END CONTINUE
+                 WHEN WS-GST-Genre-Name (WS-GST-Idx) =
+                      WS-Genre-Name-TMP
+                      SET WS-GST-Found TO TRUE
+              END-SEARCH
+           END-IF
+
+           COMPUTE WS-Watch-Time-TMP =
+           WS-watchPercent / 100 * WS-runtimeMinutes
+
+           IF WS-GST-Found
+              ADD 1 TO WS-GST-View-Count (WS-GST-Idx)
+              ADD WS-Watch-Time-TMP TO WS-GST-Watch-Time (WS-GST-Idx)
+           ELSE
+              IF WS-GST-Count < 200
+                 ADD 1 TO WS-GST-Count
+                 MOVE WS-Genre-Name-TMP
+                      TO WS-GST-Genre-Name (WS-GST-Count)
+                 MOVE 1 TO WS-GST-View-Count (WS-GST-Count)
+                 MOVE WS-Watch-Time-TMP
+                      TO WS-GST-Watch-Time (WS-GST-Count)
+              ELSE
+                 DISPLAY 'Genre Statistics table full - skipping : '
+                         WS-Genre-Name-TMP
+              END-IF
+           END-IF.
 
       *=================================================================
       * Common Subroutines
@@ -1278,6 +1867,20 @@
             END-IF
            END-IF.
 
+      *-----------------------------------------------------------------
+      * Elapsed Days Calculation
+      *-----------------------------------------------------------------
+
+       5525-Elapsed-Days-Calculation.
+
+           COMPUTE WS-Elapsed-Days-TMP =
+           (WS-Elapsed-Date-2-YYYY - WS-Elapsed-Date-1-YYYY) * 360 +
+           (WS-Elapsed-Date-2-MM - WS-Elapsed-Date-1-MM) * 30 +
+           (WS-Elapsed-Date-2-DD - WS-Elapsed-Date-1-DD)
+           IF WS-Elapsed-Days-TMP < 0
+              MOVE 0 TO WS-Elapsed-Days-TMP
+           END-IF.
+
       *-----------------------------------------------------------------
       * Avg Calculation
       *
@@ -1301,11 +1904,15 @@
                 WS-Sum-Age-Sub-Extended / WS-Total-Sub-Program-Ext
            END-IF.
            IF WS-Total-Sub-Program-Prm NOT = 0
-                COMPUTE WS-Avg-Age-Sub-Premium = 
+                COMPUTE WS-Avg-Age-Sub-Premium =
                 WS-Sum-Age-Sub-Premium / WS-Total-Sub-Program-Prm
            END-IF.
+           IF WS-Total-Sub-Program-Unk NOT = 0
+                COMPUTE WS-Avg-Age-Sub-Unknown =
+                WS-Sum-Age-Sub-Unknown / WS-Total-Sub-Program-Unk
+           END-IF.
            IF WS-Total-Subscription NOT = 0
-                COMPUTE WS-Avg-Age-Sub-Total = 
+                COMPUTE WS-Avg-Age-Sub-Total =
                 WS-Sum-Age-Sub-Total / WS-Total-Subscription
            END-IF.
            IF WS-Total-Sub-Program-Std NOT = 0
@@ -1317,11 +1924,15 @@
                 WS-Sum-Age-Cust-Extended / WS-Total-Sub-Program-Ext
            END-IF.
            IF WS-Total-Sub-Program-Prm NOT = 0
-                COMPUTE WS-Avg-Age-Cust-Premium = 
+                COMPUTE WS-Avg-Age-Cust-Premium =
                 WS-Sum-Age-Cust-Premium / WS-Total-Sub-Program-Prm
            END-IF.
+           IF WS-Total-Sub-Program-Unk NOT = 0
+                COMPUTE WS-Avg-Age-Cust-Unknown =
+                WS-Sum-Age-Cust-Unknown / WS-Total-Sub-Program-Unk
+           END-IF.
            IF WS-Total-Subscription NOT = 0
-                COMPUTE WS-Avg-Age-Cust-Total = 
+                COMPUTE WS-Avg-Age-Cust-Total =
                 WS-Sum-Age-Cust-Total / WS-Total-Subscription
            END-IF.
            IF WS-Total-Content NOT = 0
@@ -1337,10 +1948,26 @@
                 WS-Sum-View-Content-Time / WS-Total-Content
            END-IF.
            IF WS-Total-Viewer NOT = 0
-                COMPUTE WS-Avg-View-Customer-Time = 
+                COMPUTE WS-Avg-View-Customer-Time =
                 WS-Sum-View-Customer-Time / WS-Total-Viewer
            END-IF.
 
+      *-----------------------------------------------------------------
+      * Trend Calculation
+      *-----------------------------------------------------------------
+      * Day-over-day change against the prior run's totals loaded by
+      * 9400-Read-Stat-History.
+
+       5540-Trend-Calculation.
+
+           COMPUTE WS-Delta-Total-Viewer =
+                   WS-Total-Viewer - WS-Prev-Total-Viewer
+           COMPUTE WS-Delta-Total-Content =
+                   WS-Total-Content - WS-Prev-Total-Content
+           COMPUTE WS-Delta-Total-Views =
+                   WS-Total-Views - WS-Prev-Total-Views
+           COMPUTE WS-Delta-Total-Watch-Time =
+                   WS-Total-Watch-Time - WS-Prev-Total-Watch-Time.
 
       *-----------------------------------------------------------------
       * Moving Working Variables to Statistics File
@@ -1372,6 +1999,10 @@
            MOVE WS-Total-Views-App TO Total-Views-App
       * Total Views TV
            MOVE WS-Total-Views-TV TO Total-Views-TV
+      * Total Views STB
+           MOVE WS-Total-Views-STB TO Total-Views-STB
+      * Total Views Mobile
+           MOVE WS-Total-Views-Mobile TO Total-Views-Mobile
       * Total Content 1880s
            MOVE WS-Total-Content-1880s TO Total-Content-1880s
       * Total Content 1890s
@@ -1412,6 +2043,12 @@
            MOVE WS-Total-Sub-Program-Ext TO Total-Sub-Program-Extended
       * Total Subscription Premium
            MOVE WS-Total-Sub-Program-Prm TO Total-Sub-Program-Premium
+      * Total Subscription Unknown
+           MOVE WS-Total-Sub-Program-Unk TO Total-Sub-Program-Unknown
+      * Total Active Subscribers
+           MOVE WS-CST-Count TO Total-Sub-Active
+      * Total Churned Subscribers
+           MOVE WS-Total-Churned-Subscribers TO Total-Sub-Churned
       * Min Age Content
            MOVE WS-Min-Age-Content TO Min-Age-Content
       * Max Age Content
@@ -1434,6 +2071,12 @@
            MOVE WS-Max-Age-Cust-Premium TO Max-Age-Cust-Premium
       * Avg Age Customer Premium
            MOVE WS-Avg-Age-Cust-Premium TO Avg-Age-Cust-Premium
+      * Min Age Customer Unknown
+           MOVE WS-Min-Age-Cust-Unknown TO Min-Age-Cust-Unknown
+      * Max Age Customer Unknown
+           MOVE WS-Max-Age-Cust-Unknown TO Max-Age-Cust-Unknown
+      * Avg Age Customer Unknown
+           MOVE WS-Avg-Age-Cust-Unknown TO Avg-Age-Cust-Unknown
       * Min Age Customer Total
            MOVE WS-Min-Age-Cust-Total TO Min-Age-Cust-Total 
       * Max Age Customer Total
@@ -1458,6 +2101,12 @@
            MOVE WS-Max-Age-Sub-Premium TO Max-Age-Sub-Premium
       * Avg Age Subscription Premium
            MOVE WS-Avg-Age-Sub-Premium TO Avg-Age-Sub-Premium
+      * Min Age Subscription Unknown
+           MOVE WS-Min-Age-Sub-Unknown TO Min-Age-Sub-Unknown
+      * Max Age Subscription Unknown
+           MOVE WS-Max-Age-Sub-Unknown TO Max-Age-Sub-Unknown
+      * Avg Age Subscription Unknown
+           MOVE WS-Avg-Age-Sub-Unknown TO Avg-Age-Sub-Unknown
       * Min Age Subscription Total
            MOVE WS-Min-Age-Sub-Total TO Min-Age-Sub-Total
       * Max Age Subscription Total
@@ -1488,6 +2137,14 @@
            MOVE WS-Min-View-Customer-Time TO Min-View-Customer-Time
       * Avg View Customer Time
            MOVE WS-Avg-View-Customer-Time TO Avg-View-Customer-Time
+      * Trend Viewer
+           MOVE WS-Delta-Total-Viewer TO Trend-Viewer-Change
+      * Trend Content
+           MOVE WS-Delta-Total-Content TO Trend-Content-Change
+      * Trend Views
+           MOVE WS-Delta-Total-Views TO Trend-Views-Change
+      * Trend Watch Time
+           MOVE WS-Delta-Total-Watch-Time TO Trend-Watch-Time-Change
            .
 
       *-----------------------------------------------------------------
@@ -1649,6 +2306,15 @@
       * Total Subscription Premium
            MOVE Total-Sub-Program-Prm-Line TO WS-All-Stat-File
            PERFORM 9320-Write-All-Record
+      * Total Subscription Unknown
+           MOVE Total-Sub-Program-Unk-Line TO WS-All-Stat-File
+           PERFORM 9320-Write-All-Record
+      * Total Active Subscribers
+           MOVE Total-Sub-Active-Line TO WS-All-Stat-File
+           PERFORM 9320-Write-All-Record
+      * Total Churned Subscribers
+           MOVE Total-Sub-Churned-Line TO WS-All-Stat-File
+           PERFORM 9320-Write-All-Record
       * Min Age Subscription Standard
            MOVE Min-Age-Sub-Standard-Line TO WS-All-Stat-File
            PERFORM 9320-Write-All-Record
@@ -1676,6 +2342,15 @@
       * Max Age Subscription Premium
            MOVE Max-Age-Sub-Premium-Line TO WS-All-Stat-File
            PERFORM 9320-Write-All-Record
+      * Min Age Subscription Unknown
+           MOVE Min-Age-Sub-Unknown-Line TO WS-All-Stat-File
+           PERFORM 9320-Write-All-Record
+      * Avg Age Subscription Unknown
+           MOVE Avg-Age-Sub-Unknown-Line TO WS-All-Stat-File
+           PERFORM 9320-Write-All-Record
+      * Max Age Subscription Unknown
+           MOVE Max-Age-Sub-Unknown-Line TO WS-All-Stat-File
+           PERFORM 9320-Write-All-Record
       * Min Age Subscription Total
            MOVE Min-Age-Sub-Total-Line TO WS-All-Stat-File
            PERFORM 9320-Write-All-Record
@@ -1727,6 +2402,15 @@
       * Max Age Customer Premium
            MOVE Max-Age-Cust-Premium-Line TO WS-All-Stat-File
            PERFORM 9320-Write-All-Record
+      * Min Age Customer Unknown
+           MOVE Min-Age-Cust-Unknown-Line TO WS-All-Stat-File
+           PERFORM 9320-Write-All-Record
+      * Avg Age Customer Unknown
+           MOVE Avg-Age-Cust-Unknown-Line TO WS-All-Stat-File
+           PERFORM 9320-Write-All-Record
+      * Max Age Customer Unknown
+           MOVE Max-Age-Cust-Unknown-Line TO WS-All-Stat-File
+           PERFORM 9320-Write-All-Record
       * Min Age Customer Total
            MOVE Min-Age-Cust-Total-Line TO WS-All-Stat-File
            PERFORM 9320-Write-All-Record
@@ -1760,6 +2444,12 @@
       * Total Views TV
            MOVE Total-Views-TV-Line TO WS-All-Stat-File
            PERFORM 9320-Write-All-Record
+      * Total Views STB
+           MOVE Total-Views-STB-Line TO WS-All-Stat-File
+           PERFORM 9320-Write-All-Record
+      * Total Views Mobile
+           MOVE Total-Views-Mobile-Line TO WS-All-Stat-File
+           PERFORM 9320-Write-All-Record
       * Min Views Content
            MOVE Min-Views-Content-Line TO WS-All-Stat-File
            PERFORM 9320-Write-All-Record
@@ -1799,11 +2489,534 @@
       * Blank Line
            MOVE Blank-Line TO WS-All-Stat-File
            PERFORM 9320-Write-All-Record
+      * Header Genre
+           MOVE Header-Genre-Line TO WS-All-Stat-File
+           PERFORM 9320-Write-All-Record
+      * Blank Line
+           MOVE Blank-Line TO WS-All-Stat-File
+           PERFORM 9320-Write-All-Record
+      * Genre Statistics
+           PERFORM 6150-Write-Genre-Stat-Lines
+      * Blank Line
+           MOVE Blank-Line TO WS-All-Stat-File
+           PERFORM 9320-Write-All-Record
       * Dash Line
            MOVE Dash-Line TO WS-All-Stat-File
            PERFORM 9320-Write-All-Record
-           .    
-           
+      * Blank Line
+           MOVE Blank-Line TO WS-All-Stat-File
+           PERFORM 9320-Write-All-Record
+      * Header Top 10
+           MOVE Header-Top10-Line TO WS-All-Stat-File
+           PERFORM 9320-Write-All-Record
+      * Blank Line
+           MOVE Blank-Line TO WS-All-Stat-File
+           PERFORM 9320-Write-All-Record
+      * Top 10 Titles
+           PERFORM 6160-Write-Top10-Titles-Lines
+      * Blank Line
+           MOVE Blank-Line TO WS-All-Stat-File
+           PERFORM 9320-Write-All-Record
+      * Top 10 Customers
+           PERFORM 6170-Write-Top10-Customers-Lines
+      * Blank Line
+           MOVE Blank-Line TO WS-All-Stat-File
+           PERFORM 9320-Write-All-Record
+      * Dash Line
+           MOVE Dash-Line TO WS-All-Stat-File
+           PERFORM 9320-Write-All-Record
+      * Blank Line
+           MOVE Blank-Line TO WS-All-Stat-File
+           PERFORM 9320-Write-All-Record
+      * Header Trend
+           MOVE Header-Trend-Line TO WS-All-Stat-File
+           PERFORM 9320-Write-All-Record
+      * Blank Line
+           MOVE Blank-Line TO WS-All-Stat-File
+           PERFORM 9320-Write-All-Record
+      * Day-over-Day Trending
+           MOVE Trend-Viewer-Line TO WS-All-Stat-File
+           PERFORM 9320-Write-All-Record
+           MOVE Trend-Content-Line TO WS-All-Stat-File
+           PERFORM 9320-Write-All-Record
+           MOVE Trend-Views-Line TO WS-All-Stat-File
+           PERFORM 9320-Write-All-Record
+           MOVE Trend-Watch-Time-Line TO WS-All-Stat-File
+           PERFORM 9320-Write-All-Record
+      * Blank Line
+           MOVE Blank-Line TO WS-All-Stat-File
+           PERFORM 9320-Write-All-Record
+      * Dash Line
+           MOVE Dash-Line TO WS-All-Stat-File
+           PERFORM 9320-Write-All-Record
+           .
+
+      *-----------------------------------------------------------------
+      * Write Genre Statistics Lines
+      *-----------------------------------------------------------------
+
+       6150-Write-Genre-Stat-Lines.
+
+           PERFORM VARYING WS-GST-Idx FROM 1 BY 1
+              UNTIL WS-GST-Idx > WS-GST-Count
+
+              MOVE WS-GST-Genre-Name (WS-GST-Idx) TO Genre-Views-Name
+              MOVE WS-GST-View-Count (WS-GST-Idx) TO Genre-Views-Count
+              MOVE Genre-Views-Line TO WS-All-Stat-File
+              PERFORM 9320-Write-All-Record
+
+              MOVE WS-GST-Genre-Name (WS-GST-Idx) TO Genre-Time-Name
+              MOVE WS-GST-Watch-Time (WS-GST-Idx) TO Genre-Time-Minutes
+              MOVE Genre-Time-Line TO WS-All-Stat-File
+              PERFORM 9320-Write-All-Record
+           END-PERFORM.
+
+      *-----------------------------------------------------------------
+      * Write Top 10 Titles Lines
+      *-----------------------------------------------------------------
+
+       6160-Write-Top10-Titles-Lines.
+
+           PERFORM VARYING WS-T10-Rank FROM 1 BY 1
+              UNTIL WS-T10-Rank > 10 OR WS-T10-Rank > WS-TST-Count
+
+              MOVE ZERO TO WS-T10-Best-Idx
+              MOVE ZERO TO WS-T10-Best-Watch
+
+              PERFORM VARYING WS-TST-Idx FROM 1 BY 1
+                 UNTIL WS-TST-Idx > WS-TST-Count
+                 IF WS-TST-Top10-Flag (WS-TST-Idx) = 'N'
+                    AND WS-TST-Watch-Number (WS-TST-Idx) >
+                        WS-T10-Best-Watch
+                    MOVE WS-TST-Idx TO WS-T10-Best-Idx
+                    MOVE WS-TST-Watch-Number (WS-TST-Idx)
+                         TO WS-T10-Best-Watch
+                 END-IF
+              END-PERFORM
+
+              IF WS-T10-Best-Idx > 0
+                 MOVE 'Y' TO WS-TST-Top10-Flag (WS-T10-Best-Idx)
+                 MOVE WS-T10-Rank TO Top10-Title-Rank
+                 MOVE WS-TST-Content-Id (WS-T10-Best-Idx)
+                      TO Top10-Title-Content-Id
+                 MOVE WS-T10-Best-Watch TO Top10-Title-Views
+                 MOVE Top10-Title-Line TO WS-All-Stat-File
+                 PERFORM 9320-Write-All-Record
+              END-IF
+           END-PERFORM.
+
+      *-----------------------------------------------------------------
+      * Write Top 10 Customers Lines
+      *-----------------------------------------------------------------
+
+       6170-Write-Top10-Customers-Lines.
+
+           PERFORM VARYING WS-T10-Rank FROM 1 BY 1
+              UNTIL WS-T10-Rank > 10 OR WS-T10-Rank > WS-CST-Count
+
+              MOVE ZERO TO WS-T10-Best-Idx
+              MOVE ZERO TO WS-T10-Best-Watch
+
+              PERFORM VARYING WS-CST-Idx FROM 1 BY 1
+                 UNTIL WS-CST-Idx > WS-CST-Count
+                 IF WS-CST-Top10-Flag (WS-CST-Idx) = 'N'
+                    AND WS-CST-Watch-Number (WS-CST-Idx) >
+                        WS-T10-Best-Watch
+                    MOVE WS-CST-Idx TO WS-T10-Best-Idx
+                    MOVE WS-CST-Watch-Number (WS-CST-Idx)
+                         TO WS-T10-Best-Watch
+                 END-IF
+              END-PERFORM
+
+              IF WS-T10-Best-Idx > 0
+                 MOVE 'Y' TO WS-CST-Top10-Flag (WS-T10-Best-Idx)
+                 MOVE WS-T10-Rank TO Top10-Customer-Rank
+                 MOVE WS-CST-Account-Number (WS-T10-Best-Idx)
+                      TO Top10-Customer-Acct
+                 MOVE WS-T10-Best-Watch TO Top10-Customer-Views
+                 MOVE Top10-Customer-Line TO WS-All-Stat-File
+                 PERFORM 9320-Write-All-Record
+              END-IF
+           END-PERFORM.
+
+      *-----------------------------------------------------------------
+      * Write Statistics CSV Extract
+      *-----------------------------------------------------------------
+      * CSV extract of the Daily Statistics report's General/Content/
+      * Subscription/Age/Views totals (one Label,Value row per total).
+      * The Genre Statistics and Top 10 sections are variable-length
+      * tables rather than fixed totals, so they are left to the
+      * ALLSTAT-FILE report and are not part of this extract.
+
+       6190-Write-Statistics-Csv.
+
+           MOVE 'Total-Content' TO WS-Csv-Label
+           MOVE WS-Total-Content TO WS-Csv-Numeric-Value
+           PERFORM 9340-Write-Csv-Numeric-Line
+
+           MOVE 'Total-Subscription' TO WS-Csv-Label
+           MOVE WS-Total-Subscription TO WS-Csv-Numeric-Value
+           PERFORM 9340-Write-Csv-Numeric-Line
+
+           MOVE 'Total-Viewer' TO WS-Csv-Label
+           MOVE WS-Total-Viewer TO WS-Csv-Numeric-Value
+           PERFORM 9340-Write-Csv-Numeric-Line
+
+           MOVE 'Total-Views' TO WS-Csv-Label
+           MOVE WS-Total-Views TO WS-Csv-Numeric-Value
+           PERFORM 9340-Write-Csv-Numeric-Line
+
+           MOVE 'Total-Watch-Time' TO WS-Csv-Label
+           MOVE WS-Total-Watch-Time TO WS-Csv-Numeric-Value
+           PERFORM 9340-Write-Csv-Numeric-Line
+
+           MOVE 'Total-Views-Web' TO WS-Csv-Label
+           MOVE WS-Total-Views-Web TO WS-Csv-Numeric-Value
+           PERFORM 9340-Write-Csv-Numeric-Line
+
+           MOVE 'Total-Views-App' TO WS-Csv-Label
+           MOVE WS-Total-Views-App TO WS-Csv-Numeric-Value
+           PERFORM 9340-Write-Csv-Numeric-Line
+
+           MOVE 'Total-Views-TV' TO WS-Csv-Label
+           MOVE WS-Total-Views-TV TO WS-Csv-Numeric-Value
+           PERFORM 9340-Write-Csv-Numeric-Line
+
+           MOVE 'Total-Views-STB' TO WS-Csv-Label
+           MOVE WS-Total-Views-STB TO WS-Csv-Numeric-Value
+           PERFORM 9340-Write-Csv-Numeric-Line
+
+           MOVE 'Total-Views-Mobile' TO WS-Csv-Label
+           MOVE WS-Total-Views-Mobile TO WS-Csv-Numeric-Value
+           PERFORM 9340-Write-Csv-Numeric-Line
+
+           MOVE 'Total-Content-1880s' TO WS-Csv-Label
+           MOVE WS-Total-Content-1880s TO WS-Csv-Numeric-Value
+           PERFORM 9340-Write-Csv-Numeric-Line
+
+           MOVE 'Total-Content-1890s' TO WS-Csv-Label
+           MOVE WS-Total-Content-1890s TO WS-Csv-Numeric-Value
+           PERFORM 9340-Write-Csv-Numeric-Line
+
+           MOVE 'Total-Content-1900s' TO WS-Csv-Label
+           MOVE WS-Total-Content-1900s TO WS-Csv-Numeric-Value
+           PERFORM 9340-Write-Csv-Numeric-Line
+
+           MOVE 'Total-Content-1910s' TO WS-Csv-Label
+           MOVE WS-Total-Content-1910s TO WS-Csv-Numeric-Value
+           PERFORM 9340-Write-Csv-Numeric-Line
+
+           MOVE 'Total-Content-1920s' TO WS-Csv-Label
+           MOVE WS-Total-Content-1920s TO WS-Csv-Numeric-Value
+           PERFORM 9340-Write-Csv-Numeric-Line
+
+           MOVE 'Total-Content-1930s' TO WS-Csv-Label
+           MOVE WS-Total-Content-1930s TO WS-Csv-Numeric-Value
+           PERFORM 9340-Write-Csv-Numeric-Line
+
+           MOVE 'Total-Content-1940s' TO WS-Csv-Label
+           MOVE WS-Total-Content-1940s TO WS-Csv-Numeric-Value
+           PERFORM 9340-Write-Csv-Numeric-Line
+
+           MOVE 'Total-Content-1950s' TO WS-Csv-Label
+           MOVE WS-Total-Content-1950s TO WS-Csv-Numeric-Value
+           PERFORM 9340-Write-Csv-Numeric-Line
+
+           MOVE 'Total-Content-1960s' TO WS-Csv-Label
+           MOVE WS-Total-Content-1960s TO WS-Csv-Numeric-Value
+           PERFORM 9340-Write-Csv-Numeric-Line
+
+           MOVE 'Total-Content-1970s' TO WS-Csv-Label
+           MOVE WS-Total-Content-1970s TO WS-Csv-Numeric-Value
+           PERFORM 9340-Write-Csv-Numeric-Line
+
+           MOVE 'Total-Content-1980s' TO WS-Csv-Label
+           MOVE WS-Total-Content-1980s TO WS-Csv-Numeric-Value
+           PERFORM 9340-Write-Csv-Numeric-Line
+
+           MOVE 'Total-Content-1990s' TO WS-Csv-Label
+           MOVE WS-Total-Content-1990s TO WS-Csv-Numeric-Value
+           PERFORM 9340-Write-Csv-Numeric-Line
+
+           MOVE 'Total-Content-2000s' TO WS-Csv-Label
+           MOVE WS-Total-Content-2000s TO WS-Csv-Numeric-Value
+           PERFORM 9340-Write-Csv-Numeric-Line
+
+           MOVE 'Total-Content-2010s' TO WS-Csv-Label
+           MOVE WS-Total-Content-2010s TO WS-Csv-Numeric-Value
+           PERFORM 9340-Write-Csv-Numeric-Line
+
+           MOVE 'Total-Content-2020s' TO WS-Csv-Label
+           MOVE WS-Total-Content-2020s TO WS-Csv-Numeric-Value
+           PERFORM 9340-Write-Csv-Numeric-Line
+
+           MOVE 'Total-Content-Adult' TO WS-Csv-Label
+           MOVE WS-Total-Content-Adult TO WS-Csv-Numeric-Value
+           PERFORM 9340-Write-Csv-Numeric-Line
+
+           MOVE 'Total-Content-Non-Adult' TO WS-Csv-Label
+           MOVE WS-Total-Content-Non-Adult TO WS-Csv-Numeric-Value
+           PERFORM 9340-Write-Csv-Numeric-Line
+
+           MOVE 'Total-Sub-Program-Std' TO WS-Csv-Label
+           MOVE WS-Total-Sub-Program-Std TO WS-Csv-Numeric-Value
+           PERFORM 9340-Write-Csv-Numeric-Line
+
+           MOVE 'Total-Sub-Program-Ext' TO WS-Csv-Label
+           MOVE WS-Total-Sub-Program-Ext TO WS-Csv-Numeric-Value
+           PERFORM 9340-Write-Csv-Numeric-Line
+
+           MOVE 'Total-Sub-Program-Prm' TO WS-Csv-Label
+           MOVE WS-Total-Sub-Program-Prm TO WS-Csv-Numeric-Value
+           PERFORM 9340-Write-Csv-Numeric-Line
+
+           MOVE 'Total-Sub-Program-Unk' TO WS-Csv-Label
+           MOVE WS-Total-Sub-Program-Unk TO WS-Csv-Numeric-Value
+           PERFORM 9340-Write-Csv-Numeric-Line
+
+           MOVE 'CST-Count' TO WS-Csv-Label
+           MOVE WS-CST-Count TO WS-Csv-Numeric-Value
+           PERFORM 9340-Write-Csv-Numeric-Line
+
+           MOVE 'Total-Churned-Subscribers' TO WS-Csv-Label
+           MOVE WS-Total-Churned-Subscribers TO WS-Csv-Numeric-Value
+           PERFORM 9340-Write-Csv-Numeric-Line
+
+           MOVE 'Min-Age-Content' TO WS-Csv-Label
+           MOVE WS-Min-Age-Content TO WS-Csv-Numeric-Value
+           PERFORM 9340-Write-Csv-Numeric-Line
+
+           MOVE 'Max-Age-Content' TO WS-Csv-Label
+           MOVE WS-Max-Age-Content TO WS-Csv-Numeric-Value
+           PERFORM 9340-Write-Csv-Numeric-Line
+
+           MOVE 'Min-Age-Cust-Standard' TO WS-Csv-Label
+           MOVE WS-Min-Age-Cust-Standard TO WS-Csv-Numeric-Value
+           PERFORM 9340-Write-Csv-Numeric-Line
+
+           MOVE 'Max-Age-Cust-Standard' TO WS-Csv-Label
+           MOVE WS-Max-Age-Cust-Standard TO WS-Csv-Numeric-Value
+           PERFORM 9340-Write-Csv-Numeric-Line
+
+           MOVE 'Avg-Age-Cust-Standard' TO WS-Csv-Label
+           MOVE WS-Avg-Age-Cust-Standard TO WS-Csv-Numeric-Value
+           PERFORM 9340-Write-Csv-Numeric-Line
+
+           MOVE 'Min-Age-Cust-Extended' TO WS-Csv-Label
+           MOVE WS-Min-Age-Cust-Extended TO WS-Csv-Numeric-Value
+           PERFORM 9340-Write-Csv-Numeric-Line
+
+           MOVE 'Max-Age-Cust-Extended' TO WS-Csv-Label
+           MOVE WS-Max-Age-Cust-Extended TO WS-Csv-Numeric-Value
+           PERFORM 9340-Write-Csv-Numeric-Line
+
+           MOVE 'Avg-Age-Cust-Extended' TO WS-Csv-Label
+           MOVE WS-Avg-Age-Cust-Extended TO WS-Csv-Numeric-Value
+           PERFORM 9340-Write-Csv-Numeric-Line
+
+           MOVE 'Min-Age-Cust-Premium' TO WS-Csv-Label
+           MOVE WS-Min-Age-Cust-Premium TO WS-Csv-Numeric-Value
+           PERFORM 9340-Write-Csv-Numeric-Line
+
+           MOVE 'Max-Age-Cust-Premium' TO WS-Csv-Label
+           MOVE WS-Max-Age-Cust-Premium TO WS-Csv-Numeric-Value
+           PERFORM 9340-Write-Csv-Numeric-Line
+
+           MOVE 'Avg-Age-Cust-Premium' TO WS-Csv-Label
+           MOVE WS-Avg-Age-Cust-Premium TO WS-Csv-Numeric-Value
+           PERFORM 9340-Write-Csv-Numeric-Line
+
+           MOVE 'Min-Age-Cust-Unknown' TO WS-Csv-Label
+           MOVE WS-Min-Age-Cust-Unknown TO WS-Csv-Numeric-Value
+           PERFORM 9340-Write-Csv-Numeric-Line
+
+           MOVE 'Max-Age-Cust-Unknown' TO WS-Csv-Label
+           MOVE WS-Max-Age-Cust-Unknown TO WS-Csv-Numeric-Value
+           PERFORM 9340-Write-Csv-Numeric-Line
+
+           MOVE 'Avg-Age-Cust-Unknown' TO WS-Csv-Label
+           MOVE WS-Avg-Age-Cust-Unknown TO WS-Csv-Numeric-Value
+           PERFORM 9340-Write-Csv-Numeric-Line
+
+           MOVE 'Min-Age-Cust-Total' TO WS-Csv-Label
+           MOVE WS-Min-Age-Cust-Total TO WS-Csv-Numeric-Value
+           PERFORM 9340-Write-Csv-Numeric-Line
+
+           MOVE 'Max-Age-Cust-Total' TO WS-Csv-Label
+           MOVE WS-Max-Age-Cust-Total TO WS-Csv-Numeric-Value
+           PERFORM 9340-Write-Csv-Numeric-Line
+
+           MOVE 'Avg-Age-Cust-Total' TO WS-Csv-Label
+           MOVE WS-Avg-Age-Cust-Total TO WS-Csv-Numeric-Value
+           PERFORM 9340-Write-Csv-Numeric-Line
+
+           MOVE 'Min-Age-Sub-Standard' TO WS-Csv-Label
+           MOVE WS-Min-Age-Sub-Standard TO WS-Csv-Numeric-Value
+           PERFORM 9340-Write-Csv-Numeric-Line
+
+           MOVE 'Max-Age-Sub-Standard' TO WS-Csv-Label
+           MOVE WS-Max-Age-Sub-Standard TO WS-Csv-Numeric-Value
+           PERFORM 9340-Write-Csv-Numeric-Line
+
+           MOVE 'Avg-Age-Sub-Standard' TO WS-Csv-Label
+           MOVE WS-Avg-Age-Sub-Standard TO WS-Csv-Numeric-Value
+           PERFORM 9340-Write-Csv-Numeric-Line
+
+           MOVE 'Min-Age-Sub-Extended' TO WS-Csv-Label
+           MOVE WS-Min-Age-Sub-Extended TO WS-Csv-Numeric-Value
+           PERFORM 9340-Write-Csv-Numeric-Line
+
+           MOVE 'Max-Age-Sub-Extended' TO WS-Csv-Label
+           MOVE WS-Max-Age-Sub-Extended TO WS-Csv-Numeric-Value
+           PERFORM 9340-Write-Csv-Numeric-Line
+
+           MOVE 'Avg-Age-Sub-Extended' TO WS-Csv-Label
+           MOVE WS-Avg-Age-Sub-Extended TO WS-Csv-Numeric-Value
+           PERFORM 9340-Write-Csv-Numeric-Line
+
+           MOVE 'Min-Age-Sub-Premium' TO WS-Csv-Label
+           MOVE WS-Min-Age-Sub-Premium TO WS-Csv-Numeric-Value
+           PERFORM 9340-Write-Csv-Numeric-Line
+
+           MOVE 'Max-Age-Sub-Premium' TO WS-Csv-Label
+           MOVE WS-Max-Age-Sub-Premium TO WS-Csv-Numeric-Value
+           PERFORM 9340-Write-Csv-Numeric-Line
+
+           MOVE 'Avg-Age-Sub-Premium' TO WS-Csv-Label
+           MOVE WS-Avg-Age-Sub-Premium TO WS-Csv-Numeric-Value
+           PERFORM 9340-Write-Csv-Numeric-Line
+
+           MOVE 'Min-Age-Sub-Unknown' TO WS-Csv-Label
+           MOVE WS-Min-Age-Sub-Unknown TO WS-Csv-Numeric-Value
+           PERFORM 9340-Write-Csv-Numeric-Line
+
+           MOVE 'Max-Age-Sub-Unknown' TO WS-Csv-Label
+           MOVE WS-Max-Age-Sub-Unknown TO WS-Csv-Numeric-Value
+           PERFORM 9340-Write-Csv-Numeric-Line
+
+           MOVE 'Avg-Age-Sub-Unknown' TO WS-Csv-Label
+           MOVE WS-Avg-Age-Sub-Unknown TO WS-Csv-Numeric-Value
+           PERFORM 9340-Write-Csv-Numeric-Line
+
+           MOVE 'Min-Age-Sub-Total' TO WS-Csv-Label
+           MOVE WS-Min-Age-Sub-Total TO WS-Csv-Numeric-Value
+           PERFORM 9340-Write-Csv-Numeric-Line
+
+           MOVE 'Max-Age-Sub-Total' TO WS-Csv-Label
+           MOVE WS-Max-Age-Sub-Total TO WS-Csv-Numeric-Value
+           PERFORM 9340-Write-Csv-Numeric-Line
+
+           MOVE 'Avg-Age-Sub-Total' TO WS-Csv-Label
+           MOVE WS-Avg-Age-Sub-Total TO WS-Csv-Numeric-Value
+           PERFORM 9340-Write-Csv-Numeric-Line
+
+           MOVE 'Max-Views-Content' TO WS-Csv-Label
+           MOVE WS-Max-Views-Content TO WS-Csv-Numeric-Value
+           PERFORM 9340-Write-Csv-Numeric-Line
+
+           MOVE 'Min-Views-Content' TO WS-Csv-Label
+           MOVE WS-Min-Views-Content TO WS-Csv-Numeric-Value
+           PERFORM 9340-Write-Csv-Numeric-Line
+
+           MOVE 'Avg-Views-Content' TO WS-Csv-Label
+           MOVE WS-Avg-Views-Content TO WS-Csv-Numeric-Value
+           PERFORM 9340-Write-Csv-Numeric-Line
+
+           MOVE 'Max-Views-Customer' TO WS-Csv-Label
+           MOVE WS-Max-Views-Customer TO WS-Csv-Numeric-Value
+           PERFORM 9340-Write-Csv-Numeric-Line
+
+           MOVE 'Min-Views-Customer' TO WS-Csv-Label
+           MOVE WS-Min-Views-Customer TO WS-Csv-Numeric-Value
+           PERFORM 9340-Write-Csv-Numeric-Line
+
+           MOVE 'Avg-Views-Customer' TO WS-Csv-Label
+           MOVE WS-Avg-Views-Customer TO WS-Csv-Numeric-Value
+           PERFORM 9340-Write-Csv-Numeric-Line
+
+           MOVE 'Max-View-Content-Time' TO WS-Csv-Label
+           MOVE WS-Max-View-Content-Time TO WS-Csv-Numeric-Value
+           PERFORM 9340-Write-Csv-Numeric-Line
+
+           MOVE 'Min-View-Content-Time' TO WS-Csv-Label
+           MOVE WS-Min-View-Content-Time TO WS-Csv-Numeric-Value
+           PERFORM 9340-Write-Csv-Numeric-Line
+
+           MOVE 'Avg-View-Content-Time' TO WS-Csv-Label
+           MOVE WS-Avg-View-Content-Time TO WS-Csv-Numeric-Value
+           PERFORM 9340-Write-Csv-Numeric-Line
+
+           MOVE 'Max-View-Customer-Time' TO WS-Csv-Label
+           MOVE WS-Max-View-Customer-Time TO WS-Csv-Numeric-Value
+           PERFORM 9340-Write-Csv-Numeric-Line
+
+           MOVE 'Min-View-Customer-Time' TO WS-Csv-Label
+           MOVE WS-Min-View-Customer-Time TO WS-Csv-Numeric-Value
+           PERFORM 9340-Write-Csv-Numeric-Line
+
+           MOVE 'Avg-View-Customer-Time' TO WS-Csv-Label
+           MOVE WS-Avg-View-Customer-Time TO WS-Csv-Numeric-Value
+           PERFORM 9340-Write-Csv-Numeric-Line.
+
+
+      *-----------------------------------------------------------------
+      * Write Customer Statistics File
+      *-----------------------------------------------------------------
+
+       6200-Write-Customer-Stat-File.
+
+           PERFORM VARYING WS-CST-Idx FROM 1 BY 1
+              UNTIL WS-CST-Idx > WS-CST-Count
+
+              MOVE SPACES TO WS-Customer-Stat-File
+
+              MOVE WS-CST-Account-Number (WS-CST-Idx)
+                   TO accountNumber of WS-Customer-Stat-File
+              MOVE WS-CST-Watch-Number (WS-CST-Idx)
+                   TO Watch-Number of WS-Customer-Stat-File
+              MOVE WS-CST-Watch-Time-Spent (WS-CST-Idx)
+                   TO Watch-Time-Spent of WS-Customer-Stat-File
+
+              MOVE WS-CST-First-Start-Time (WS-CST-Idx)
+                   TO WS-Elapsed-Date-1
+              MOVE WS-CST-Last-Start-Time (WS-CST-Idx)
+                   TO WS-Elapsed-Date-2
+              PERFORM 5525-Elapsed-Days-Calculation
+              MOVE WS-Elapsed-Days-TMP
+                   TO Watch-Timelapse of WS-Customer-Stat-File
+
+              PERFORM 9300-Write-Costumer-Record
+           END-PERFORM.
+
+      *-----------------------------------------------------------------
+      * Write Title Statistics File
+      *-----------------------------------------------------------------
+
+       6300-Write-Title-Stat-File.
+
+           PERFORM VARYING WS-TST-Idx FROM 1 BY 1
+              UNTIL WS-TST-Idx > WS-TST-Count
+
+              MOVE SPACES TO WS-Title-Stat-File
+
+              MOVE WS-TST-Content-Id (WS-TST-Idx)
+                   TO contentId of WS-Title-Stat-File
+              MOVE WS-TST-Watch-Number (WS-TST-Idx)
+                   TO Watch-Number of WS-Title-Stat-File
+              MOVE WS-TST-Watch-Time-Spent (WS-TST-Idx)
+                   TO Watch-Time-Spent of WS-Title-Stat-File
+
+              MOVE WS-TST-First-Start-Time (WS-TST-Idx)
+                   TO WS-Elapsed-Date-1
+              MOVE WS-TST-Last-Start-Time (WS-TST-Idx)
+                   TO WS-Elapsed-Date-2
+              PERFORM 5525-Elapsed-Days-Calculation
+              MOVE WS-Elapsed-Days-TMP
+                   TO Watch-Timelapse of WS-Title-Stat-File
+
+              PERFORM 9310-Write-Title-Record
+           END-PERFORM.
+
       *-----------------------------------------------------------------
       * Initialization
       *-----------------------------------------------------------------
@@ -1824,10 +3037,16 @@
 
            OPEN INPUT MERGED-FILE
            IF STATUS-MERGED-FILE NOT = '00'
-               DISPLAY 'Error while opening MERGED-FILE - FS : ' 
+               DISPLAY 'Error while opening MERGED-FILE - FS : '
                           STATUS-MERGED-FILE
            END-IF
 
+           OPEN INPUT NOWATCH-FILE
+           IF STATUS-NOWATCH-FILE NOT = '00'
+               DISPLAY 'Error while opening NOWATCH-FILE - FS : '
+                          STATUS-NOWATCH-FILE
+           END-IF
+
            OPEN INPUT TITLE-FILE
            IF STATUS-TITLE-FILE NOT = '00'
                DISPLAY 'Error while opening TITLE-FILE - FS : ' 
@@ -1848,8 +3067,14 @@
 
            OPEN OUTPUT ALLSTAT-FILE
            IF STATUS-ALLSTAT-FILE NOT = '00'
-               DISPLAY 'Error while opening ALLSTAT-FILE - FS : ' 
+               DISPLAY 'Error while opening ALLSTAT-FILE - FS : '
                           STATUS-ALLSTAT-FILE
+           END-IF
+
+           OPEN OUTPUT CSV-STAT-FILE
+           IF STATUS-CSV-STAT-FILE NOT = '00'
+               DISPLAY 'Error while opening STATCSVF - FS : '
+                          STATUS-CSV-STAT-FILE
            END-IF.
 
       *-----------------------------------------------------------------
@@ -1872,6 +3097,8 @@
                    PERFORM 5400-Total-Views-Web-Count
                    PERFORM 5410-Total-Views-App-Count
                    PERFORM 5420-Total-Views-TV-Count
+                   PERFORM 5425-Total-Views-STB-Count
+                   PERFORM 5427-Total-Views-Mobile-Count
                END-IF
                IF STATUS-MERGED-FILE NOT = '00' AND '10'
                    DISPLAY 'Error while reading Merged-File - FS : ' 
@@ -1901,8 +3128,31 @@
                     PERFORM 5130-Total-Adult-Count
                END-IF 
                IF STATUS-TITLE-FILE  NOT = '00' AND '10'
-                   DISPLAY 'Error while reading Title-File - FS : ' 
-                              STATUS-TITLE-FILE 
+                   DISPLAY 'Error while reading Title-File - FS : '
+                              STATUS-TITLE-FILE
+               END-IF
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Read Nowatch Record
+      *-----------------------------------------------------------------
+
+       9220-Read-Nowatch-Record.
+
+           IF End-Of-File-N = 'N'
+               READ NOWATCH-FILE INTO WS-Nowatch-File
+                   AT END MOVE 'Y' TO End-Of-File-N
+                   DISPLAY 'End of NOWATCH-FILE'
+                   MOVE HIGH-VALUES TO NOWATCH-RECORD
+               END-READ
+               IF NOWATCH-RECORD NOT = HIGH-VALUES
+                   IF subscriberStatus of WS-Nowatch-File NOT = 'ACTIVE'
+                       ADD 1 TO WS-Total-Churned-Subscribers
+                   END-IF
+               END-IF
+               IF STATUS-NOWATCH-FILE NOT = '00' AND '10'
+                   DISPLAY 'Error while reading Nowatch-File - FS : '
+                              STATUS-NOWATCH-FILE
                END-IF
            END-IF.
 
@@ -1911,13 +3161,11 @@
       *-----------------------------------------------------------------
 
         9300-Write-Costumer-Record.
-           
-           IF STATUS-CSTSTAT-FILE  = '00'
-               WRITE CSTSTAT-RECORD FROM WS-Customer-Stat-File
-                   INVALID KEY
-                   DISPLAY 'Error while writing to CSTSTAT-FILE - FS : '
-                          STATUS-CSTSTAT-FILE 
-               END-WRITE
+
+           WRITE CSTSTAT-RECORD FROM WS-Customer-Stat-File
+           IF STATUS-CSTSTAT-FILE NOT = '00'
+               DISPLAY 'Error while writing to CSTSTAT-FILE - FS : '
+                          STATUS-CSTSTAT-FILE
            END-IF.
 
       *-----------------------------------------------------------------
@@ -1925,13 +3173,11 @@
       *-----------------------------------------------------------------
 
         9310-Write-Title-Record.
-           
-           IF STATUS-TTLSTAT-FILE  = '00'
-               WRITE TTLSTAT-RECORD FROM WS-Title-Stat-File
-                   INVALID KEY
-                   DISPLAY 'Error while writing to TTLSTAT-FILE - FS : '
-                          STATUS-TTLSTAT-FILE 
-               END-WRITE
+
+           WRITE TTLSTAT-RECORD FROM WS-Title-Stat-File
+           IF STATUS-TTLSTAT-FILE NOT = '00'
+               DISPLAY 'Error while writing to TTLSTAT-FILE - FS : '
+                          STATUS-TTLSTAT-FILE
            END-IF.
 
       *-----------------------------------------------------------------
@@ -1939,13 +3185,82 @@
       *-----------------------------------------------------------------
 
         9320-Write-All-Record.
-           
-           IF STATUS-ALLSTAT-FILE  = '00'
-               WRITE ALLSTAT-RECORD FROM WS-All-Stat-File
-                   INVALID KEY
-                   DISPLAY 'Error while writing to ALLSTAT-FILE - FS : '
-                          STATUS-ALLSTAT-FILE 
-               END-WRITE
+
+           WRITE ALLSTAT-RECORD FROM WS-All-Stat-File
+           IF STATUS-ALLSTAT-FILE NOT = '00'
+               DISPLAY 'Error while writing to ALLSTAT-FILE - FS : '
+                          STATUS-ALLSTAT-FILE
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Write Csv Numeric Line
+      *-----------------------------------------------------------------
+
+        9340-Write-Csv-Numeric-Line.
+
+           MOVE WS-Csv-Numeric-Value TO WS-Csv-Numeric-Edit
+           MOVE FUNCTION TRIM(WS-Csv-Numeric-Edit)
+                TO WS-Csv-Numeric-Trim
+           MOVE SPACES TO WS-Csv-Stat-File
+           STRING FUNCTION TRIM(WS-Csv-Label) DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  WS-Csv-Numeric-Trim DELIMITED BY SPACE
+                  INTO WS-Csv-Stat-File
+           WRITE CSV-STAT-RECORD FROM WS-Csv-Stat-File
+           IF STATUS-CSV-STAT-FILE NOT = '00'
+               DISPLAY 'Error while writing to STATCSVF - FS : '
+                          STATUS-CSV-STAT-FILE
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Read Stat History
+      *-----------------------------------------------------------------
+
+       9400-Read-Stat-History.
+
+           OPEN INPUT STAT-HIST-FILE
+           IF STATUS-STAT-HIST-FILE = '00'
+               READ STAT-HIST-FILE INTO WS-Stat-Hist-File
+                   AT END
+                   MOVE ZERO TO WS-Prev-Total-Viewer
+                   MOVE ZERO TO WS-Prev-Total-Content
+                   MOVE ZERO TO WS-Prev-Total-Views
+                   MOVE ZERO TO WS-Prev-Total-Watch-Time
+               NOT AT END
+                   MOVE Hist-Total-Viewer TO WS-Prev-Total-Viewer
+                   MOVE Hist-Total-Content TO WS-Prev-Total-Content
+                   MOVE Hist-Total-Views TO WS-Prev-Total-Views
+                   MOVE Hist-Total-Watch-Time
+                        TO WS-Prev-Total-Watch-Time
+               END-READ
+               CLOSE STAT-HIST-FILE
+           ELSE
+               MOVE ZERO TO WS-Prev-Total-Viewer
+               MOVE ZERO TO WS-Prev-Total-Content
+               MOVE ZERO TO WS-Prev-Total-Views
+               MOVE ZERO TO WS-Prev-Total-Watch-Time
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Write Stat History
+      *-----------------------------------------------------------------
+
+       9410-Write-Stat-History.
+
+           MOVE SPACES TO WS-Stat-Hist-File
+           MOVE Date-of-Run TO Hist-Run-Date
+           MOVE WS-Total-Viewer TO Hist-Total-Viewer
+           MOVE WS-Total-Content TO Hist-Total-Content
+           MOVE WS-Total-Views TO Hist-Total-Views
+           MOVE WS-Total-Watch-Time TO Hist-Total-Watch-Time
+
+           OPEN OUTPUT STAT-HIST-FILE
+           IF STATUS-STAT-HIST-FILE = '00'
+               WRITE STAT-HIST-RECORD FROM WS-Stat-Hist-File
+               CLOSE STAT-HIST-FILE
+           ELSE
+               DISPLAY 'Error while opening STATHIST - FS : '
+                          STATUS-STAT-HIST-FILE
            END-IF.
 
       *-----------------------------------------------------------------
@@ -1956,10 +3271,16 @@
            
            CLOSE MERGED-FILE
            IF STATUS-MERGED-FILE NOT = '00'
-               DISPLAY 'Error while closing MERGED-FILE - FS : ' 
+               DISPLAY 'Error while closing MERGED-FILE - FS : '
                           STATUS-MERGED-FILE
            END-IF.
 
+           CLOSE NOWATCH-FILE
+           IF STATUS-NOWATCH-FILE NOT = '00'
+               DISPLAY 'Error while closing NOWATCH-FILE - FS : '
+                          STATUS-NOWATCH-FILE
+           END-IF.
+
            CLOSE TITLE-FILE
            IF STATUS-TITLE-FILE NOT = '00'
              DISPLAY 'Error while closing TITLE-FILE - FS : ' 
@@ -1980,10 +3301,16 @@
 
            CLOSE ALLSTAT-FILE
            IF STATUS-ALLSTAT-FILE NOT = '00'
-               DISPLAY 'Error while closing ALLSTAT-FILE - FS : ' 
+               DISPLAY 'Error while closing ALLSTAT-FILE - FS : '
                              STATUS-ALLSTAT-FILE
            END-IF.
 
+           CLOSE CSV-STAT-FILE
+           IF STATUS-CSV-STAT-FILE NOT = '00'
+               DISPLAY 'Error while closing STATCSVF - FS : '
+                             STATUS-CSV-STAT-FILE
+           END-IF.
+
       *-----------------------------------------------------------------
       * Finalize
       *-----------------------------------------------------------------
