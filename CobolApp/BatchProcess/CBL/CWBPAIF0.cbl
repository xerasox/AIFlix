@@ -0,0 +1,477 @@
+       IDENTIFICATION DIVISION.
+      *-----------------------------------------------------------------
+      *
+      * This program is responsible for performing batch processing in
+      * the AIFlix application.
+      * It contains the main logic for processing data in batch mode.
+      *
+      *
+      *-----------------------------------------------------------------
+      * Program Name : AIFlix-Batch-Process
+
+       PROGRAM-ID. CWBPAIF0.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      *-----------------------------------------------------------------
+      * File Control
+
+           SELECT CUSTOMER-FILE    ASSIGN TO CUSTFILE
+               FILE STATUS IS STATUS-CUSTOMER-FILE.
+
+           SELECT WATCH-FILE       ASSIGN TO WATCFILE
+               FILE STATUS IS STATUS-WATCH-FILE.
+
+           SELECT SORT-CHECK-REPORT ASSIGN TO SRTCHKRP
+               FILE STATUS IS STATUS-SORT-CHECK-REPORT.
+
+       DATA DIVISION.
+
+      *-----------------------------------------------------------------
+      * File Section
+       FILE SECTION.
+
+       FD  CUSTOMER-FILE
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01  CUSTOMER-RECORD            PIC X(500).
+
+       FD  WATCH-FILE
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01  WATCH-RECORD               PIC X(200).
+
+       FD  SORT-CHECK-REPORT
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01  SORT-CHECK-RECORD          PIC X(80).
+
+      *-----------------------------------------------------------------
+      * Working-Storage Section
+
+       WORKING-STORAGE SECTION.
+
+      * Customer-File
+       01 WS-Customer-File.
+        05 accountNumber              PIC X(10).
+        05 FILLER                     PIC X(490).
+
+      * Watch-File
+       01 WS-Watch-File.
+        05 accountNumber              PIC X(10).
+        05 FILLER                     PIC X(190).
+
+      * Status
+       01 FILE-STATUS.
+        05 STATUS-CUSTOMER-FILE           PIC XX.
+        05 STATUS-WATCH-FILE              PIC XX.
+        05 STATUS-SORT-CHECK-REPORT       PIC XX.
+
+      * End-Of-Files
+       01 End-Of-File-C                  PIC X VALUE 'N'.
+       01 End-Of-File-W                  PIC X VALUE 'N'.
+
+      * Previous Keys - used to detect an out-of-sequence record
+       01 WS-Prev-Customer-Acct          PIC X(10) VALUE LOW-VALUES.
+       01 WS-Prev-Watch-Acct             PIC X(10) VALUE LOW-VALUES.
+
+      * Record Counts
+       01 WS-Record-Counts.
+        05 WS-Count-Customer              PIC 9(9) VALUE ZERO.
+        05 WS-Count-Watch                 PIC 9(9) VALUE ZERO.
+        05 WS-Count-Customer-Unsorted     PIC 9(9) VALUE ZERO.
+        05 WS-Count-Watch-Unsorted        PIC 9(9) VALUE ZERO.
+
+      * Sort-Order Result
+       01 WS-Customer-Sort-Switch        PIC X VALUE 'Y'.
+        88 WS-Customer-Sorted                 VALUE 'Y'.
+        88 WS-Customer-Unsorted               VALUE 'N'.
+       01 WS-Watch-Sort-Switch           PIC X VALUE 'Y'.
+        88 WS-Watch-Sorted                    VALUE 'Y'.
+        88 WS-Watch-Unsorted                  VALUE 'N'.
+
+      * Working variables
+       01 WS-Working-Variables.
+        05 WS-Current-Date.
+         10 WS-Current-YYYY              PIC 9(4) VALUE ZERO.
+         10 WS-Current-MM                PIC 9(2) VALUE ZERO.
+         10 WS-Current-DD                PIC 9(2) VALUE ZERO.
+         10 WS-Current-HH                PIC 9(2) VALUE ZERO.
+         10 WS-Current-MIN               PIC 9(2) VALUE ZERO.
+         10 WS-Current-SS                PIC 9(2) VALUE ZERO.
+         10 WS-Current-THH               PIC 9(2) VALUE ZERO.
+         10 WS-Current-TT                PIC 9(2) VALUE ZERO.
+
+      * Report record
+       01 WS-Sort-Check-Report-File      PIC X(80).
+
+      * Separation Lines
+       01 Separation-Lines.
+        05 Blank-Line                  PIC X(80) Value SPACES.
+        05 Dash-Line                   PIC X(80) Value ALL '-'.
+
+      * Time-Line
+       01 Time-Line.
+        05 Date-of-Run.
+         10 Date-of-Run-YYYY           PIC 9(4).
+         10 FILLER                     PIC X(1) VALUE '-'.
+         10 Date-of-Run-MM             PIC 9(2).
+         10 FILLER                     PIC X(1) VALUE '-'.
+         10 Date-of-Run-DD             PIC 9(2).
+        05 FILLER                      PIC X(60) Value SPACES.
+        05 Time-of-Run.
+           10 Time-of-Run-HH             PIC 9(2).
+           10 FILLER                     PIC X(1) VALUE ':'.
+           10 Time-of-Run-MIN            PIC 9(2).
+           10 FILLER                     PIC X(1) VALUE ':'.
+           10 Time-of-Run-SS             PIC 9(2).
+
+      * Header-Line
+       01 Header-Line.
+        05 FILLER                 PIC X(20) Value SPACES.
+        05 FILLER                 PIC X(40)
+              Value 'AIFlix Pre-Merge Sort-Order Validation'.
+        05 FILLER                 PIC X(20) Value SPACES.
+
+      * Report Lines
+       01 SortChk-Customer-Line.
+        05 FILLER                 PIC X(10) Value SPACES.
+        05 FILLER                 PIC X(45)
+              Value 'Total Customer Records Read : '.
+        05 SortChk-Customer-Count PIC ZZZBZZZBZZ9.
+        05 FILLER                 PIC X(14) Value SPACES.
+       01 SortChk-Watch-Line.
+        05 FILLER                 PIC X(10) Value SPACES.
+        05 FILLER                 PIC X(45)
+              Value 'Total Watch Records Read : '.
+        05 SortChk-Watch-Count    PIC ZZZBZZZBZZ9.
+        05 FILLER                 PIC X(14) Value SPACES.
+       01 SortChk-Customer-Result-Line.
+        05 FILLER                 PIC X(10) Value SPACES.
+        05 FILLER                 PIC X(45)
+              Value 'CUSTOMER-FILE Sort Order : '.
+        05 SortChk-Customer-Result PIC X(11).
+        05 FILLER                 PIC X(14) Value SPACES.
+       01 SortChk-Watch-Result-Line.
+        05 FILLER                 PIC X(10) Value SPACES.
+        05 FILLER                 PIC X(45)
+              Value 'WATCH-FILE Sort Order : '.
+        05 SortChk-Watch-Result   PIC X(11).
+        05 FILLER                 PIC X(14) Value SPACES.
+       01 SortChk-Customer-Unsorted-Line.
+        05 FILLER                 PIC X(10) Value SPACES.
+        05 FILLER                 PIC X(45)
+              Value 'CUSTOMER-FILE Out-Of-Sequence Records : '.
+        05 SortChk-Customer-Unsorted-Count PIC ZZZBZZZBZZ9.
+        05 FILLER                 PIC X(14) Value SPACES.
+       01 SortChk-Watch-Unsorted-Line.
+        05 FILLER                 PIC X(10) Value SPACES.
+        05 FILLER                 PIC X(45)
+              Value 'WATCH-FILE Out-Of-Sequence Records : '.
+        05 SortChk-Watch-Unsorted-Count PIC ZZZBZZZBZZ9.
+        05 FILLER                 PIC X(14) Value SPACES.
+
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+      * Principal Process
+      *-----------------------------------------------------------------
+
+       1000-Principal-Process.
+
+           PERFORM 9000-Initialization
+           PERFORM 9100-Open-Files
+           PERFORM 2000-Secondary-Process
+           PERFORM 5000-Set-Return-Code
+           PERFORM 6000-Move-Working-Variables
+           PERFORM 6100-Write-Sort-Check-Report
+           PERFORM 9900-Close-Files
+           PERFORM 9999-Finalize.
+
+      *-----------------------------------------------------------------
+      * Secondary Process
+      *-----------------------------------------------------------------
+
+       2000-Secondary-Process.
+
+           PERFORM 2100-Check-Customer-Order
+             UNTIL End-Of-File-C = 'Y'
+           PERFORM 2200-Check-Watch-Order
+             UNTIL End-Of-File-W = 'Y'.
+
+      *-----------------------------------------------------------------
+      * Check Customer Order
+      *-----------------------------------------------------------------
+
+       2100-Check-Customer-Order.
+
+           PERFORM 9200-Read-Customer-Record
+
+           IF End-Of-File-C = 'N'
+               IF accountNumber of WS-Customer-File <
+                  WS-Prev-Customer-Acct
+                   SET WS-Customer-Unsorted TO TRUE
+                   ADD 1 TO WS-Count-Customer-Unsorted
+                   DISPLAY 'Customer-File Out Of Sequence : '
+                           accountNumber of WS-Customer-File
+                           ' after ' WS-Prev-Customer-Acct
+               END-IF
+               MOVE accountNumber of WS-Customer-File
+                    TO WS-Prev-Customer-Acct
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Check Watch Order
+      *-----------------------------------------------------------------
+
+       2200-Check-Watch-Order.
+
+           PERFORM 9210-Read-Watch-Record
+
+           IF End-Of-File-W = 'N'
+               IF accountNumber of WS-Watch-File <
+                  WS-Prev-Watch-Acct
+                   SET WS-Watch-Unsorted TO TRUE
+                   ADD 1 TO WS-Count-Watch-Unsorted
+                   DISPLAY 'Watch-File Out Of Sequence : '
+                           accountNumber of WS-Watch-File
+                           ' after ' WS-Prev-Watch-Acct
+               END-IF
+               MOVE accountNumber of WS-Watch-File
+                    TO WS-Prev-Watch-Acct
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Set Return Code
+      *-----------------------------------------------------------------
+
+       5000-Set-Return-Code.
+
+           IF WS-Customer-Unsorted OR WS-Watch-Unsorted
+               MOVE 4 TO RETURN-CODE
+               DISPLAY 'Pre-Merge Sort-Order Validation FAILED'
+           ELSE
+               MOVE 0 TO RETURN-CODE
+               DISPLAY 'Pre-Merge Sort-Order Validation PASSED'
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Move Working Variables
+      *-----------------------------------------------------------------
+
+       6000-Move-Working-Variables.
+
+           MOVE WS-Current-YYYY TO Date-of-Run-YYYY
+           MOVE WS-Current-MM TO Date-of-Run-MM
+           MOVE WS-Current-DD TO Date-of-Run-DD
+
+           MOVE WS-Current-HH TO Time-of-Run-HH
+           MOVE WS-Current-MIN TO Time-of-Run-MIN
+           MOVE WS-Current-SS TO Time-of-Run-SS
+
+           MOVE WS-Count-Customer TO SortChk-Customer-Count
+           MOVE WS-Count-Watch TO SortChk-Watch-Count
+           MOVE WS-Count-Customer-Unsorted
+                TO SortChk-Customer-Unsorted-Count
+           MOVE WS-Count-Watch-Unsorted
+                TO SortChk-Watch-Unsorted-Count
+
+           IF WS-Customer-Sorted
+               MOVE 'SORTED' TO SortChk-Customer-Result
+           ELSE
+               MOVE 'UNSORTED' TO SortChk-Customer-Result
+           END-IF
+
+           IF WS-Watch-Sorted
+               MOVE 'SORTED' TO SortChk-Watch-Result
+           ELSE
+               MOVE 'UNSORTED' TO SortChk-Watch-Result
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Writing Sort-Check Report
+      *-----------------------------------------------------------------
+
+       6100-Write-Sort-Check-Report.
+
+      * Time-Line
+           MOVE Time-Line TO WS-Sort-Check-Report-File
+           PERFORM 9320-Write-Sort-Check-Record
+      * Blank Line
+           MOVE Blank-Line TO WS-Sort-Check-Report-File
+           PERFORM 9320-Write-Sort-Check-Record
+      * Header-Line
+           MOVE Header-Line TO WS-Sort-Check-Report-File
+           PERFORM 9320-Write-Sort-Check-Record
+      * Dash Line
+           MOVE Dash-Line TO WS-Sort-Check-Report-File
+           PERFORM 9320-Write-Sort-Check-Record
+      * Blank Line
+           MOVE Blank-Line TO WS-Sort-Check-Report-File
+           PERFORM 9320-Write-Sort-Check-Record
+      * Customer Line
+           MOVE SortChk-Customer-Line TO WS-Sort-Check-Report-File
+           PERFORM 9320-Write-Sort-Check-Record
+      * Watch Line
+           MOVE SortChk-Watch-Line TO WS-Sort-Check-Report-File
+           PERFORM 9320-Write-Sort-Check-Record
+      * Blank Line
+           MOVE Blank-Line TO WS-Sort-Check-Report-File
+           PERFORM 9320-Write-Sort-Check-Record
+      * Customer Unsorted Count Line
+           MOVE SortChk-Customer-Unsorted-Line
+                TO WS-Sort-Check-Report-File
+           PERFORM 9320-Write-Sort-Check-Record
+      * Watch Unsorted Count Line
+           MOVE SortChk-Watch-Unsorted-Line
+                TO WS-Sort-Check-Report-File
+           PERFORM 9320-Write-Sort-Check-Record
+      * Blank Line
+           MOVE Blank-Line TO WS-Sort-Check-Report-File
+           PERFORM 9320-Write-Sort-Check-Record
+      * Customer Result Line
+           MOVE SortChk-Customer-Result-Line
+                TO WS-Sort-Check-Report-File
+           PERFORM 9320-Write-Sort-Check-Record
+      * Watch Result Line
+           MOVE SortChk-Watch-Result-Line TO WS-Sort-Check-Report-File
+           PERFORM 9320-Write-Sort-Check-Record
+      * Blank Line
+           MOVE Blank-Line TO WS-Sort-Check-Report-File
+           PERFORM 9320-Write-Sort-Check-Record
+      * Dash Line
+           MOVE Dash-Line TO WS-Sort-Check-Report-File
+           PERFORM 9320-Write-Sort-Check-Record.
+
+      *-----------------------------------------------------------------
+      * Initialization
+      *-----------------------------------------------------------------
+
+       9000-Initialization.
+
+           MOVE SPACES TO WS-Sort-Check-Report-File
+           PERFORM 5500-Datetime-Retrieval.
+
+      *-----------------------------------------------------------------
+      * Date and Time Retrieval
+      *-----------------------------------------------------------------
+
+       5500-Datetime-Retrieval.
+
+           MOVE FUNCTION CURRENT-DATE TO WS-Current-Date
+           .
+
+      *-----------------------------------------------------------------
+      * Open Files
+      *-----------------------------------------------------------------
+
+       9100-Open-Files.
+
+           OPEN INPUT CUSTOMER-FILE
+           IF STATUS-CUSTOMER-FILE NOT = '00'
+               DISPLAY 'Error while opening CUSTOMER-FILE - FS : '
+                          STATUS-CUSTOMER-FILE
+           END-IF
+
+           OPEN INPUT WATCH-FILE
+           IF STATUS-WATCH-FILE NOT = '00'
+               DISPLAY 'Error while opening WATCH-FILE - FS : '
+                          STATUS-WATCH-FILE
+           END-IF
+
+           OPEN OUTPUT SORT-CHECK-REPORT
+           IF STATUS-SORT-CHECK-REPORT NOT = '00'
+               DISPLAY 'Error while opening SRTCHKRP - FS : '
+                          STATUS-SORT-CHECK-REPORT
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Read Customer Record
+      *-----------------------------------------------------------------
+
+       9200-Read-Customer-Record.
+
+           IF End-Of-File-C = 'N'
+               READ CUSTOMER-FILE
+                   AT END MOVE 'Y' TO End-Of-File-C
+                   MOVE HIGH-VALUES TO CUSTOMER-RECORD
+               END-READ
+               MOVE CUSTOMER-RECORD TO WS-Customer-File
+               IF STATUS-CUSTOMER-FILE NOT = '00' AND '10'
+                   DISPLAY 'Error while reading Customer-File - FS : '
+                              STATUS-CUSTOMER-FILE
+               END-IF
+               IF WS-Customer-File NOT = HIGH-VALUES
+                   ADD 1 TO WS-Count-Customer
+               END-IF
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Read Watch Record
+      *-----------------------------------------------------------------
+
+       9210-Read-Watch-Record.
+
+           IF End-Of-File-W = 'N'
+               READ WATCH-FILE
+                   AT END MOVE 'Y' TO End-Of-File-W
+                   MOVE HIGH-VALUES TO WATCH-RECORD
+               END-READ
+               MOVE WATCH-RECORD TO WS-Watch-File
+               IF STATUS-WATCH-FILE NOT = '00' AND '10'
+                   DISPLAY 'Error while reading Watch-File - FS : '
+                              STATUS-WATCH-FILE
+               END-IF
+               IF WS-Watch-File NOT = HIGH-VALUES
+                   ADD 1 TO WS-Count-Watch
+               END-IF
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Write Sort-Check Record
+      *-----------------------------------------------------------------
+
+        9320-Write-Sort-Check-Record.
+
+           WRITE SORT-CHECK-RECORD FROM WS-Sort-Check-Report-File
+           IF STATUS-SORT-CHECK-REPORT NOT = '00'
+               DISPLAY 'Error while writing to SRTCHKRP - FS : '
+                          STATUS-SORT-CHECK-REPORT
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Close Files
+      *-----------------------------------------------------------------
+
+       9900-Close-Files.
+
+           CLOSE CUSTOMER-FILE
+           IF STATUS-CUSTOMER-FILE NOT = '00'
+               DISPLAY 'Error while closing CUSTOMER-FILE - FS : '
+                          STATUS-CUSTOMER-FILE
+           END-IF
+
+           CLOSE WATCH-FILE
+           IF STATUS-WATCH-FILE NOT = '00'
+               DISPLAY 'Error while closing WATCH-FILE - FS : '
+                          STATUS-WATCH-FILE
+           END-IF
+
+           CLOSE SORT-CHECK-REPORT
+           IF STATUS-SORT-CHECK-REPORT NOT = '00'
+               DISPLAY 'Error while closing SRTCHKRP - FS : '
+                          STATUS-SORT-CHECK-REPORT
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Finalize
+      *-----------------------------------------------------------------
+
+       9999-Finalize.
+
+      * End of Program
+              STOP RUN.
