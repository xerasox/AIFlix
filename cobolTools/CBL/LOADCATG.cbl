@@ -21,6 +21,15 @@
            SELECT ERROR-FILE     ASSIGN TO ERROFILE
                FILE STATUS IS STATUS-ERROR-FILE.
 
+           SELECT GENRE-OVERFLOW-FILE ASSIGN TO GENROVFL
+               FILE STATUS IS STATUS-GENRE-OVERFLOW-FILE.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO CHKPFILE
+               FILE STATUS IS STATUS-CHECKPOINT-FILE.
+
+           SELECT LOAD-SUMMARY-FILE ASSIGN TO LOADSUMF
+               FILE STATUS IS STATUS-LOAD-SUMMARY-FILE.
+
        DATA DIVISION.
 
       *-----------------------------------------------------------------
@@ -39,6 +48,24 @@
            RECORDING MODE IS F.
        01  ERROR-RECORD             PIC X(500).
 
+       FD  GENRE-OVERFLOW-FILE
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01  GENRE-OVERFLOW-RECORD    PIC X(45).
+
+       FD  CHECKPOINT-FILE
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01  CHECKPOINT-RECORD        PIC X(10).
+
+       FD  LOAD-SUMMARY-FILE
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01  LOAD-SUMMARY-RECORD      PIC X(36).
+
       *-----------------------------------------------------------------
       * Working-Storage Section
 
@@ -72,16 +99,38 @@
         05 FILLER                      PIC X(1).
         05 runtimeMinutes              PIC X(5).
         05 genres                      PIC X(35).
-        05 FILLER                      PIC X(220).
+        05 FILLER                      PIC X(190).
+        05 WS-Error-Reason-Code        PIC X(30).
+
+      * Genre-Overflow-File
+       01 WS-Genre-Overflow-File.
+        05 contentId                   PIC X(10).
+        05 genres                      PIC X(35).
 
       * Status
-       01 FILE-STATUS. 
+       01 FILE-STATUS.
         05 STATUS-TITLE-FILE             PIC XX.
         05 STATUS-ERROR-FILE             PIC XX.
+        05 STATUS-GENRE-OVERFLOW-FILE    PIC XX.
+        05 STATUS-CHECKPOINT-FILE        PIC XX.
+        05 STATUS-LOAD-SUMMARY-FILE      PIC XX.
+
+      * Load Summary - counts for the catalog-load reconciliation done
+      * by CWBPAIF3 (Title Read = Loaded + Error), written once at the
+      * end of the run by 9450-Write-Load-Summary.
+       01 WS-Load-Summary-Row.
+        05 LS-Title-Read-Count           PIC 9(9).
+        05 LS-Loaded-Count               PIC 9(9).
+        05 LS-Error-Count                PIC 9(9).
+        05 LS-Genre-Overflow-Count       PIC 9(9).
+       01 WS-Title-Read-Count            PIC 9(9) VALUE ZERO.
+       01 WS-Loaded-Count                PIC 9(9) VALUE ZERO.
+       01 WS-Error-Count                 PIC 9(9) VALUE ZERO.
+       01 WS-Genre-Overflow-Count        PIC 9(9) VALUE ZERO.
 
       * End-Of-Files
        01 End-Of-File-T                  PIC X VALUE 'N'.
-       
+
       *Working Variables
 
        01 WS-WORKING-VARIABLES.
@@ -90,10 +139,26 @@
         05 WS-GENRE2                     PIC X(15).
         05 WS-GENRE3                     PIC X(15).
         05 WS-GENRE-COUNT                PIC 9(2).
+        05 WS-GENRE-COMMA-COUNT          PIC 9(2).
+        05 WS-GENRE-IDX                  PIC 9(2).
         05 WS-RUNTIME-MINUTES            PIC X(5).
         05 WS-LENGTH                     PIC 9.
         05 WS-TEMP                       PIC 9.
 
+      * Checkpoint/Restart
+      * WS-Pending-Failure-Switch/WS-Pre-Failure-Id hold the checkpoint
+      * at the last known-good contentId whenever a record fails, so a
+      * failed record is never skipped by a later checkpoint advance
+      * (see 9430/9440).
+       01 WS-Last-Checkpoint-Id          PIC X(10) VALUE SPACES.
+       01 WS-Checkpoint-Interval         PIC 9(5) VALUE 100.
+       01 WS-Record-Count                PIC 9(9) VALUE ZERO.
+       01 WS-Last-Success-Id             PIC X(10) VALUE SPACES.
+       01 WS-Pre-Failure-Id              PIC X(10) VALUE SPACES.
+       01 WS-Pending-Failure-Switch      PIC X VALUE 'N'.
+        88 WS-Pending-Failure                VALUE 'Y'.
+        88 WS-No-Pending-Failure             VALUE 'N'.
+
       * SQLCA
 
            EXEC SQL INCLUDE SQLCA END-EXEC.
@@ -167,9 +232,12 @@
        1000-Principal-Process.
 
            PERFORM 9000-Initialization
+           PERFORM 9400-Read-Checkpoint-Record
            PERFORM 9100-Open-Files
-           PERFORM 2000-Secondary-Process 
+           PERFORM 2000-Secondary-Process
            PERFORM 9900-Close-Files
+           PERFORM 9420-Clear-Checkpoint-Record
+           PERFORM 9450-Write-Load-Summary
            PERFORM 9999-Finalize.
       
       *-----------------------------------------------------------------
@@ -190,9 +258,12 @@
        2100-Process-Record.
 
            PERFORM 9200-Read-Title-Record
-     
+
            IF contentId of WS-Title-File NOT = HIGH-VALUES
-             MOVE SPACES TO WS-GENRE1 
+             AND (WS-Last-Checkpoint-Id = SPACES
+               OR contentId of WS-Title-File > WS-Last-Checkpoint-Id)
+             ADD 1 TO WS-Title-Read-Count
+             MOVE SPACES TO WS-GENRE1
              MOVE SPACES TO WS-GENRE2 
              MOVE SPACES TO WS-GENRE3 
              MOVE contentId of WS-Title-File TO CONTENT-ID 
@@ -242,41 +313,74 @@
             
              IF isAdult of WS-Title-File = '0' OR '1'
                 PERFORM 3000-Split-Genres
-                EXEC SQL INSERT INTO AIF_CATALOG
-                            (
-                               CONTENT_ID,
-                               TITLE_TYPE, 
-                               PRIMARY_TITLE, 
-                               ORIGINAL_TITLE, 
-                               IS_ADULT, 
-                               START_YEAR, 
-                               END_YEAR, 
-                               RUNTIME_MINUTES,
-                               GENRE1, 
-                               GENRE2,    
-                               GENRE3
-                            )
-                     VALUES (
-                               :CONTENT-ID,
-                               :TITLE-TYPE,
-                               :PRIMARY-TITLE,
-                               :ORIGINAL-TITLE,
-                               :IS-ADULT,
-                               :START-YEAR:NULL-IND-SY,
-                               :END-YEAR:NULL-IND-EY,
-                               :RUNTIME-MINUTES:NULL-IND-RM,
-                               :GENRE1:NULL-IND-GENRE1,
-                               :GENRE2,
-                               :GENRE3
-                            ) 
-                END-EXEC 
-                     IF SQLCODE NOT = 0  
+                EXEC SQL UPDATE AIF_CATALOG
+                     SET TITLE_TYPE       = :TITLE-TYPE,
+                         PRIMARY_TITLE    = :PRIMARY-TITLE,
+                         ORIGINAL_TITLE   = :ORIGINAL-TITLE,
+                         IS_ADULT         = :IS-ADULT,
+                         START_YEAR       = :START-YEAR:NULL-IND-SY,
+                         END_YEAR         = :END-YEAR:NULL-IND-EY,
+                         RUNTIME_MINUTES  =
+                            :RUNTIME-MINUTES:NULL-IND-RM,
+                         GENRE1           = :GENRE1:NULL-IND-GENRE1,
+                         GENRE2           = :GENRE2,
+                         GENRE3           = :GENRE3
+                     WHERE CONTENT_ID = :CONTENT-ID
+                END-EXEC
+
+                IF SQLCODE = 100
+                   EXEC SQL INSERT INTO AIF_CATALOG
+                               (
+                                  CONTENT_ID,
+                                  TITLE_TYPE,
+                                  PRIMARY_TITLE,
+                                  ORIGINAL_TITLE,
+                                  IS_ADULT,
+                                  START_YEAR,
+                                  END_YEAR,
+                                  RUNTIME_MINUTES,
+                                  GENRE1,
+                                  GENRE2,
+                                  GENRE3
+                               )
+                        VALUES (
+                                  :CONTENT-ID,
+                                  :TITLE-TYPE,
+                                  :PRIMARY-TITLE,
+                                  :ORIGINAL-TITLE,
+                                  :IS-ADULT,
+                                  :START-YEAR:NULL-IND-SY,
+                                  :END-YEAR:NULL-IND-EY,
+                                  :RUNTIME-MINUTES:NULL-IND-RM,
+                                  :GENRE1:NULL-IND-GENRE1,
+                                  :GENRE2,
+                                  :GENRE3
+                               )
+                   END-EXEC
+                END-IF
+
+                     IF SQLCODE NOT = 0
                              MOVE TITLE-RECORD TO WS-Error-File
+                             MOVE 'SQL INSERT/UPDATE FAILED'
+                                TO WS-Error-Reason-Code
                              PERFORM 9300-Write-Error-Record
+                             PERFORM 9430-Hold-Checkpoint-For-Failure
+                     ELSE
+                             MOVE contentId of WS-Title-File
+                                TO WS-Last-Success-Id
+                             ADD 1 TO WS-Record-Count
+                             ADD 1 TO WS-Loaded-Count
+                             IF WS-Record-Count >=
+                                WS-Checkpoint-Interval
+                                PERFORM 9440-Advance-Checkpoint
+                                MOVE 0 TO WS-Record-Count
+                             END-IF
                      END-IF
                ELSE
                 MOVE TITLE-RECORD TO WS-Error-File
+                MOVE 'INVALID ISADULT VALUE' TO WS-Error-Reason-Code
                 PERFORM 9300-Write-Error-Record
+                PERFORM 9430-Hold-Checkpoint-For-Failure
                END-IF
            END-IF.
 
@@ -286,11 +390,25 @@
 
        3000-Split-Genres.
 
-           
-           UNSTRING WS-GENRES DELIMITED BY ',' 
+           MOVE 0 TO WS-GENRE-COMMA-COUNT
+           PERFORM VARYING WS-GENRE-IDX FROM 1 BY 1
+              UNTIL WS-GENRE-IDX > LENGTH OF WS-GENRES
+              IF WS-GENRES (WS-GENRE-IDX:1) = ','
+                 ADD 1 TO WS-GENRE-COMMA-COUNT
+              END-IF
+           END-PERFORM
+
+           UNSTRING WS-GENRES DELIMITED BY ','
            INTO WS-GENRE1 WS-GENRE2 WS-GENRE3
            COUNT IN WS-GENRE-COUNT.
 
+           IF WS-GENRE-COMMA-COUNT > 2
+              MOVE contentId of WS-Title-File
+                 TO contentId of WS-Genre-Overflow-File
+              MOVE WS-GENRES TO genres of WS-Genre-Overflow-File
+              PERFORM 9310-Write-Genre-Overflow-Record
+           END-IF
+
            IF WS-GENRE1 = 'null'
               MOVE SPACES TO GENRE1-TEXT
               MOVE -1 TO NULL-IND-GENRE1
@@ -310,8 +428,9 @@
 
        9000-Initialization.
 
-           INITIALIZE WS-Title-File 
-           INITIALIZE WS-Error-File.
+           INITIALIZE WS-Title-File
+           INITIALIZE WS-Error-File
+           INITIALIZE WS-Genre-Overflow-File.
  
       *-----------------------------------------------------------------
       * Open Files
@@ -327,8 +446,14 @@
 
            OPEN OUTPUT ERROR-FILE
            IF STATUS-ERROR-FILE NOT = '00'
-               DISPLAY 'Error while opening ERROR-FILE - FS : ' 
+               DISPLAY 'Error while opening ERROR-FILE - FS : '
                           STATUS-ERROR-FILE
+           END-IF
+
+           OPEN OUTPUT GENRE-OVERFLOW-FILE
+           IF STATUS-GENRE-OVERFLOW-FILE NOT = '00'
+               DISPLAY 'Error while opening GENROVFL - FS : '
+                          STATUS-GENRE-OVERFLOW-FILE
            END-IF.
       
       *-----------------------------------------------------------------
@@ -343,10 +468,10 @@
                    DISPLAY 'End of TITLE-FILE'
                    MOVE HIGH-VALUES TO TITLE-RECORD 
                END-READ
-               MOVE TITLE-RECORD TO WS-Title-File 
+               MOVE TITLE-RECORD TO WS-Title-File
                IF STATUS-TITLE-FILE  NOT = '00' AND '10'
-                   DISPLAY 'Error while reading Title-File - FS : ' 
-                              STATUS-TITLE-FILE 
+                   DISPLAY 'Error while reading Title-File - FS : '
+                              STATUS-TITLE-FILE
                END-IF
            END-IF.
 
@@ -355,13 +480,107 @@
       *-----------------------------------------------------------------
 
         9300-Write-Error-Record.
-           
-           IF STATUS-ERROR-FILE  = '00'
-               WRITE ERROR-RECORD FROM WS-Error-File 
-                   INVALID KEY
-                   DISPLAY 'Error while writing to CSTSTAT-FILE - FS : '
-                          STATUS-ERROR-FILE 
-               END-WRITE
+
+           WRITE ERROR-RECORD FROM WS-Error-File
+           IF STATUS-ERROR-FILE NOT = '00'
+               DISPLAY 'Error while writing to ERROR-FILE - FS : '
+                          STATUS-ERROR-FILE
+           END-IF
+           ADD 1 TO WS-Error-Count.
+
+      *-----------------------------------------------------------------
+      * Write Genre-Overflow Record
+      *-----------------------------------------------------------------
+
+        9310-Write-Genre-Overflow-Record.
+
+           WRITE GENRE-OVERFLOW-RECORD FROM WS-Genre-Overflow-File
+           IF STATUS-GENRE-OVERFLOW-FILE NOT = '00'
+               DISPLAY 'Error while writing to GENROVFL - FS : '
+                          STATUS-GENRE-OVERFLOW-FILE
+           END-IF
+           ADD 1 TO WS-Genre-Overflow-Count.
+
+      *-----------------------------------------------------------------
+      * Checkpoint / Restart
+      *-----------------------------------------------------------------
+
+        9400-Read-Checkpoint-Record.
+
+           OPEN INPUT CHECKPOINT-FILE
+           IF STATUS-CHECKPOINT-FILE = '00'
+               READ CHECKPOINT-FILE INTO WS-Last-Checkpoint-Id
+                   AT END
+                   MOVE SPACES TO WS-Last-Checkpoint-Id
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               MOVE SPACES TO WS-Last-Checkpoint-Id
+           END-IF.
+
+        9410-Write-Checkpoint-Record.
+
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF STATUS-CHECKPOINT-FILE = '00'
+               WRITE CHECKPOINT-RECORD FROM WS-Last-Checkpoint-Id
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               DISPLAY 'Error while opening CHKPFILE - FS : '
+                          STATUS-CHECKPOINT-FILE
+           END-IF.
+
+        9420-Clear-Checkpoint-Record.
+
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF STATUS-CHECKPOINT-FILE = '00'
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               DISPLAY 'Error while opening CHKPFILE - FS : '
+                          STATUS-CHECKPOINT-FILE
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Hold Checkpoint For Failure
+      *-----------------------------------------------------------------
+
+        9430-Hold-Checkpoint-For-Failure.
+
+           IF WS-No-Pending-Failure
+               MOVE WS-Last-Success-Id TO WS-Pre-Failure-Id
+               SET WS-Pending-Failure TO TRUE
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Advance Checkpoint
+      *-----------------------------------------------------------------
+
+        9440-Advance-Checkpoint.
+
+           IF WS-Pending-Failure
+               MOVE WS-Pre-Failure-Id TO WS-Last-Checkpoint-Id
+           ELSE
+               MOVE contentId of WS-Title-File TO WS-Last-Checkpoint-Id
+           END-IF
+           PERFORM 9410-Write-Checkpoint-Record.
+
+      *-----------------------------------------------------------------
+      * Write Load Summary
+      *-----------------------------------------------------------------
+
+        9450-Write-Load-Summary.
+
+           MOVE WS-Title-Read-Count TO LS-Title-Read-Count
+           MOVE WS-Loaded-Count TO LS-Loaded-Count
+           MOVE WS-Error-Count TO LS-Error-Count
+           MOVE WS-Genre-Overflow-Count TO LS-Genre-Overflow-Count
+
+           OPEN OUTPUT LOAD-SUMMARY-FILE
+           IF STATUS-LOAD-SUMMARY-FILE = '00'
+               WRITE LOAD-SUMMARY-RECORD FROM WS-Load-Summary-Row
+               CLOSE LOAD-SUMMARY-FILE
+           ELSE
+               DISPLAY 'Error while opening LOADSUMF - FS : '
+                          STATUS-LOAD-SUMMARY-FILE
            END-IF.
 
       *-----------------------------------------------------------------
@@ -378,10 +597,16 @@
 
            CLOSE ERROR-FILE
            IF STATUS-ERROR-FILE NOT = '00'
-             DISPLAY 'Error while closing CSTSTAT-FILE - FS : ' 
+             DISPLAY 'Error while closing ERROR-FILE - FS : '
                            STATUS-ERROR-FILE
            END-IF.
 
+           CLOSE GENRE-OVERFLOW-FILE
+           IF STATUS-GENRE-OVERFLOW-FILE NOT = '00'
+             DISPLAY 'Error while closing GENROVFL - FS : '
+                           STATUS-GENRE-OVERFLOW-FILE
+           END-IF.
+
       *-----------------------------------------------------------------
       * Finalize
       *-----------------------------------------------------------------
